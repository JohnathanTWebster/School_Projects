@@ -2,6 +2,7 @@
        program-id. Program12.
 
        environment division.
+       configuration section.
        input-output section.
        file-control.
            select chapter12in
@@ -13,9 +14,23 @@
            select chapter12tax
                assign to 'C:\Data\Data-In\Ch12_CH1202.tab'
                organization is line sequential.
-
-
-       configuration section.
+           select chapter12ytdin
+               assign to 'C:\Data\Data-In\Ch12_YTD.dat'
+               organization is line sequential
+               file status is WS-YTD-File-Stat.
+           select chapter12ytdout
+               assign to 'C:\Data\Data-Out\Ch12_YTD.dat'
+               organization is line sequential.
+           select chapter12ctl
+               assign to 'C:\Data\Data-In\Ch12_Ctl.dat'
+               organization is line sequential
+               file status is WS-Ctl-File-Stat.
+           select Audit-File
+               assign to 'C:\Data\Data-Work\Payroll_Audit.dat'
+               organization is line sequential.
+           select chapter12ach
+               assign to 'C:\Data\Data-Out\Ch12_ACH.dat'
+               organization is line sequential.
 
        data division.
 
@@ -28,10 +43,12 @@
          05 PAY                pic 9(06).
          05 filler             pic 9(09).
          05 NUMDEP             pic 9(02).
-         05 filler             pic x(34).
+         05 EMP-STATE-CODE     pic x(02).
+         05 filler             pic x(32).
 
        FD chapter12tax.
        01 ch12taxin.
+         05 TAX-ST-CODE-IN     pic x(02).
          05 INCOME             pic 9(06).
          05 FED                pic v999.
          05 STATE              pic v999.
@@ -39,16 +56,52 @@
        FD chapter12out.
        01 ch12recout           pic x(80).
 
+       FD chapter12ytdin.
+       01 YTD-REC-IN.
+         05 YTD-EMP-NUM-IN     pic 9(05).
+         05 YTD-TAXABLE-IN     pic 9(07)v99.
+         05 YTD-FICA-IN        pic 9(06)v99.
+         05 YTD-NET-IN         pic 9(07)v99.
+
+       FD chapter12ytdout.
+       01 YTD-REC-OUT.
+         05 YTD-EMP-NUM-OUT    pic 9(05).
+         05 YTD-TAXABLE-OUT    pic 9(07)v99.
+         05 YTD-FICA-OUT       pic 9(06)v99.
+         05 YTD-NET-OUT        pic 9(07)v99.
+
+       FD chapter12ctl.
+       01 CTL-REC.
+         05 CTL-FICA-CAP       pic 9(06).
+
+       FD Audit-File.
+       01 Audit-Rec.
+           COPY AUDITTRL.
+
+       FD chapter12ach.
+       01 ACH-REC.
+         05 ACH-ROUTING-NO      pic 9(09).
+         05 ACH-ACCOUNT-NO      pic 9(10).
+         05 ACH-EMP-NUM         pic 9(05).
+         05 ACH-NET-PAY         pic 9(06)v99.
+
        working-storage section.
        01 STORED-AREAS.
          05 MORE-RECS          pic x(03) value 'YES'.
+         05 WS-TAX-EOF         pic x(03) value 'NO '.
+         05 WS-TAX-COUNT       pic 99 value 0.
+         05 WS-MIN-TAX-ROWS    pic 99 value 6.
+         05 WS-TAX-TABLE-ERROR pic x(03) value 'NO '.
+         05 WS-FICA-CAP        pic 9(06) value 90000.
+         05 WS-COMPANY-ROUTING pic 9(09) value 071000013.
          05 WS-LINE-CT         pic 99 value 0.
          05 WS-BLANK            pic x(80).
          05 PAGECNT            pic 99 value 0.
          05  WS-Date.
-           10 WS-YEAR          pic 9999.
+           10 WS-YY            pic 99.
            10 WS-MONTH         pic 99.
            10 WS-DAY           pic 99.
+         05 WS-YEAR            pic 9999 value zero.
          05 STDDED             pic 9(04)v99.
          05 DEPDED             pic 9(04)v99.
          05 SST                pic 9(04)v99.
@@ -57,9 +110,28 @@
          05 taxable            pic 9(06)v99.
          05 ANNET              pic 9(06)v99.
          05 monet              pic 9(06)v99.
+         05 WS-Bracket-Found    pic x(03) value 'NO '.
+         05 WS-State-Found      pic x(03) value 'NO '.
+         05 WS-Top-Income       pic 9(06) value zero.
+         05 WS-Top-Fed          pic v999 value zero.
+         05 WS-Top-State        pic v999 value zero.
+         05 WS-YTD-File-Stat    pic x(02) value '00'.
+         05 WS-Ctl-File-Stat    pic x(02) value '00'.
+         05 WS-YTD-Avail        pic x(03) value 'YES'.
+         05 WS-Ctl-Avail        pic x(03) value 'YES'.
+         05 WS-YTD-EOF          pic x(03) value 'NO '.
+         05 WS-YTD-TAXABLE      pic 9(07)v99 value zero.
+         05 WS-YTD-FICA         pic 9(06)v99 value zero.
+         05 WS-YTD-NET          pic 9(07)v99 value zero.
+         05 YTD-HOLD.
+           10 YTD-HOLD-EMP-NUM  pic 9(05) value 99999.
+           10 YTD-HOLD-TAXABLE  pic 9(07)v99 value zero.
+           10 YTD-HOLD-FICA     pic 9(06)v99 value zero.
+           10 YTD-HOLD-NET      pic 9(07)v99 value zero.
 
        01 WS-TAX.
          05 Tax-table          occurs 20 times indexed by xi.
+           10 Tax-State-Code   pic x(02).
            10 Tax-Income       pic 9(06).
            10 FED-Tax          pic v999.
            10 State-Tax        pic v999.
@@ -92,7 +164,9 @@
          05 Month-Net          pic $zz,zz9.99.
          05                    pic x(09) value spaces.
          05 annsal             pic $zzz,zz9.
-         
+         05                    pic x(02) value spaces.
+         05 Bracket-Note       pic x(16) value spaces.
+
 
 
 
@@ -101,14 +175,16 @@
        100-Main-Module.
            perform 110-Initialize-Return.
 
-           perform until MORE-RECS = 'NO '
-               read chapter12in
-                   at end
-                       move 'NO ' to MORE-RECS
-                   not at end
-                       perform 300-Calculate-Return
-               end-read
-           end-perform
+           if WS-TAX-TABLE-ERROR = 'NO '
+               perform until MORE-RECS = 'NO '
+                   read chapter12in
+                       at end
+                           move 'NO ' to MORE-RECS
+                       not at end
+                           perform 300-Calculate-Return
+                   end-read
+               end-perform
+           end-if
 
            perform End-Job-Return.
            goback.
@@ -116,21 +192,67 @@
        110-Initialize-Return.
            open input chapter12in
              chapter12tax
-             output chapter12out.
-
-           perform varying xi from 1 by 1 until xi > 6
+             output chapter12out
+             chapter12ytdout
+             chapter12ach.
+           open extend Audit-File.
+
+           open input chapter12ytdin.
+           if WS-YTD-File-Stat not = '00'
+               move 'NO ' to WS-YTD-Avail
+               display 'YTD FILE NOT AVAILABLE, STATUS: '
+                   WS-YTD-File-Stat ' - STARTING FRESH YTD BALANCES'
+           end-if.
+
+           open input chapter12ctl.
+           if WS-Ctl-File-Stat not = '00'
+               move 'NO ' to WS-Ctl-Avail
+               display 'CONTROL FILE NOT AVAILABLE, STATUS: '
+                   WS-Ctl-File-Stat ' - USING DEFAULT FICA CAP'
+           end-if.
+
+           perform varying xi from 1 by 1
+               until xi > 20 or WS-TAX-EOF = 'YES'
                read chapter12tax into Tax-table(xi)
+                   at end
+                       move 'YES' to WS-TAX-EOF
+                   not at end
+                       add 1 to WS-TAX-COUNT
+               end-read
            end-perform.
-         
 
+           if WS-TAX-COUNT < WS-MIN-TAX-ROWS
+               move 'YES' to WS-TAX-TABLE-ERROR
+               display 'TAX TABLE LOAD FAILED - ONLY ' WS-TAX-COUNT
+                   ' BRACKET ROWS FOUND, ' WS-MIN-TAX-ROWS
+                   ' REQUIRED - RUN HALTED'
+           end-if.
+
+           if WS-YTD-Avail = 'YES'
+               read chapter12ytdin into YTD-HOLD
+                   at end
+                       move 'YES' to WS-YTD-EOF
+                       move 99999 to YTD-HOLD-EMP-NUM
+               end-read
+           else
+               move 'YES' to WS-YTD-EOF
+               move 99999 to YTD-HOLD-EMP-NUM
+           end-if.
 
+           if WS-Ctl-Avail = 'YES'
+               read chapter12ctl
+                   not at end
+                       move CTL-FICA-CAP to WS-FICA-CAP
+               end-read
+               close chapter12ctl
+           end-if.
 
-           write ch12recout from WS-RPT-TITLE.
            accept WS-Date from date
            move WS-MONTH to MONTH-OUT.
            move WS-Day to DAY-OUT.
-           add WS-YEAR 2000 giving YEAR-OUT.
+           add WS-YY 2000 giving YEAR-OUT, WS-YEAR.
 
+           write ch12recout from WS-RPT-TITLE.
            write ch12recout from WS-BLANK.
            write ch12recout from WS-COLUMN-HDR.
            write ch12recout from WS-BLANK.
@@ -138,7 +260,8 @@
        300-Calculate-Return.
            move EMP-NUM to EMP-NUM-OUT
            move EMP-NAME to EMP-NAME-OUT
-           
+           move spaces to Bracket-Note
+
       *    move PAY to annsal.
 
            if PAY > 10000
@@ -149,10 +272,10 @@
 
            compute DEPDED rounded = 2000 * NUMDEP.
 
-           if PAY <= 90000
+           if PAY <= WS-FICA-CAP
                compute SST rounded = PAY * .062
            else
-               compute SST rounded  = 90000 * .062
+               compute SST rounded  = WS-FICA-CAP * .062
            end-if
 
           
@@ -167,32 +290,136 @@
 
            perform 310-Get-Taxrates.
 
-           compute ANNET   = PAY - (STATE * taxable) - (FED * 
+           compute ANNET   = PAY - (STATE * taxable) - (FED *
            taxable) - FICA.
            compute monet   = ANNET / 12.
            move monet to Month-Net.
-           write ch12recout from DETAIL-REC.
 
-       310-Get-Taxrates.
-           set xi to 1.
+           perform 320-Update-YTD-Rtn.
+           perform 330-Write-Audit-Rtn.
+           perform 340-Write-ACH-Rtn.
 
-           search Tax-table
-               
-               when taxable > Tax-Income(xi)
-                   continue
-               when taxable <= Tax-Income(xi)
-                   move FED-Tax(xi) to FED  
-                   move State-Tax(xi) to state 
-                
-                   
-           end-search.
+           write ch12recout from DETAIL-REC.
 
+       310-Get-Taxrates.
+           move 'NO ' to WS-Bracket-Found.
+           move 'NO ' to WS-State-Found.
+           move zero to WS-Top-Income WS-Top-Fed WS-Top-State.
+
+           perform varying xi from 1 by 1 until xi > WS-TAX-COUNT
+               if Tax-State-Code(xi) = EMP-STATE-CODE
+                   move 'YES' to WS-State-Found
+                   if taxable <= Tax-Income(xi)
+                       and WS-Bracket-Found = 'NO '
+                       move FED-Tax(xi) to FED
+                       move State-Tax(xi) to state
+                       move 'YES' to WS-Bracket-Found
+                   end-if
+                   if Tax-Income(xi) > WS-Top-Income
+                       move Tax-Income(xi) to WS-Top-Income
+                       move FED-Tax(xi) to WS-Top-Fed
+                       move State-Tax(xi) to WS-Top-State
+                   end-if
+               end-if
+           end-perform.
 
-           
+           if WS-Bracket-Found = 'NO '
+               if WS-State-Found = 'YES'
+                   move WS-Top-Fed to FED
+                   move WS-Top-State to state
+                   move 'TOP BRACKET USED' to Bracket-Note
+               else
+                   move zero to FED STATE
+                   move 'NO RATE-STATE CD' to Bracket-Note
+               end-if
+           end-if.
+
+       320-Update-YTD-Rtn.
+           perform until YTD-HOLD-EMP-NUM not less than EMP-NUM
+               or WS-YTD-EOF = 'YES'
+               perform 325-Carry-Forward-YTD-Rtn
+               read chapter12ytdin into YTD-HOLD
+                   at end
+                       move 'YES' to WS-YTD-EOF
+                       move 99999 to YTD-HOLD-EMP-NUM
+               end-read
+           end-perform.
 
+           if YTD-HOLD-EMP-NUM = EMP-NUM and WS-YTD-EOF = 'NO '
+               move YTD-HOLD-TAXABLE to WS-YTD-TAXABLE
+               move YTD-HOLD-FICA to WS-YTD-FICA
+               move YTD-HOLD-NET to WS-YTD-NET
+           else
+               move zero to WS-YTD-TAXABLE WS-YTD-FICA WS-YTD-NET
+           end-if.
+
+           add taxable to WS-YTD-TAXABLE.
+           add FICA to WS-YTD-FICA.
+           add ANNET to WS-YTD-NET.
+
+           move EMP-NUM to YTD-EMP-NUM-OUT.
+           move WS-YTD-TAXABLE to YTD-TAXABLE-OUT.
+           move WS-YTD-FICA to YTD-FICA-OUT.
+           move WS-YTD-NET to YTD-NET-OUT.
+           write YTD-REC-OUT.
+
+      *********************************************
+      * Carry a prior-YTD record with no matching  *
+      * employee in this run's input forward to    *
+      * the new YTD file unchanged, instead of     *
+      * dropping it, so an employee on leave or    *
+      * skipped for a month doesn't lose their     *
+      * year-to-date accumulation                  *
+      *********************************************
+       325-Carry-Forward-YTD-Rtn.
+           move YTD-HOLD-EMP-NUM to YTD-EMP-NUM-OUT.
+           move YTD-HOLD-TAXABLE to YTD-TAXABLE-OUT.
+           move YTD-HOLD-FICA to YTD-FICA-OUT.
+           move YTD-HOLD-NET to YTD-NET-OUT.
+           write YTD-REC-OUT.
+
+      *********************************************
+      * Append the gross-to-net pay change to the *
+      * shared payroll audit trail file           *
+      *********************************************
+       330-Write-Audit-Rtn.
+           move EMP-NUM to AUD-Emp-No.
+           move 'CH12TAX ' to AUD-Program.
+           move PAY to AUD-Old-Value.
+           move monet to AUD-New-Value.
+           move WS-MONTH to AUD-Run-MM.
+           move WS-DAY to AUD-Run-DD.
+           move WS-YEAR to AUD-Run-YYYY.
+           write Audit-Rec.
+
+      *********************************************
+      * Write this employee's net pay to the bank  *
+      * format direct-deposit extract, so payroll   *
+      * can hand the file straight to the bank      *
+      * instead of retyping numbers off the printed *
+      * report.  No employee bank account file      *
+      * exists yet, so the account reference is the *
+      * employee number zero-filled into the        *
+      * account-number field; the routing number is *
+      * the company's own, held as a WS constant    *
+      * the same way WS-FICA-CAP is until a control *
+      * record for it is warranted.                 *
+      *********************************************
+       340-Write-ACH-Rtn.
+           move WS-COMPANY-ROUTING to ACH-ROUTING-NO.
+           move EMP-NUM to ACH-ACCOUNT-NO.
+           move EMP-NUM to ACH-EMP-NUM.
+           move monet to ACH-NET-PAY.
+           write ACH-REC.
 
        End-Job-Return.
            close chapter12in
              chapter12out
-             chapter12tax.
+             chapter12tax
+             chapter12ytdout
+             chapter12ach
+             Audit-File.
+           if WS-YTD-Avail = 'YES'
+               close chapter12ytdin
+           end-if.
        end program Program12.
