@@ -1,6 +1,7 @@
        identification division.
        program-id. Program2.
        environment division.
+       Configuration Section.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TRANS-FILE
@@ -9,8 +10,14 @@
            SELECT SALES-FILE
                ASSIGN to 'C:\Data\Data-Out\Ch2i_Sales.rpt'
                organization is line sequential.
+           SELECT INV-MASTER-IN
+               ASSIGN to 'C:\Data\Data-In\Ch2_Inv.dat'
+               organization is line sequential
+               file status is WS-Inv-File-Stat.
+           SELECT INV-MASTER-OUT
+               ASSIGN to 'C:\Data\Data-Out\Ch2_Inv.dat'
+               organization is line sequential.
 
-       Configuration Section.
        data division.
        FILE SECTION.
        FD TRANS-FILE.
@@ -27,16 +34,60 @@
          05 QTY-SOLD-OUT       Pic ZZ9.
          05 Filler             Pic X(05).
          05 TOT-PRICE-OUT      Pic ZZZZZ9.99.
+         05 Filler             Pic X(02).
+         05 LOW-STOCK-OUT      Pic X(15).
+
+       FD INV-MASTER-IN.
+       01 INV-REC-IN.
+         05 INVI-Name          Pic X(20).
+         05 INVI-Qty-On-Hand   Pic 9(05).
+         05 INVI-Reorder-Pt    Pic 9(05).
+
+       FD INV-MASTER-OUT.
+       01 INV-REC-OUT.
+         05 INVO-Name          Pic X(20).
+         05 INVO-Qty-On-Hand   Pic 9(05).
+         05 INVO-Reorder-Pt    Pic 9(05).
 
        working-storage section.
        01 MORE-RECORDS         Pic X(3) value 'YES'.
        01 CALC-TOT-Price       Pic 9(6)v99.
+       01 Error-Flag           Pic X(01) value 'N'.
+       01 WS-Rec-Cnt           Pic 9(05) value zero.
+       01 WS-Grand-Total       Pic 9(08)v99 value zero.
+       01 WS-Inv-EOF           Pic X(03) value 'NO '.
+       01 WS-Inv-File-Stat     Pic X(02) value '00'.
+
+       01 WS-Inv-Table-Area.
+         05 WS-Inv-Count       Pic 9(03) value zero.
+         05 WS-Inv-Table       occurs 200 times.
+           10 WS-Inv-Name       Pic X(20).
+           10 WS-Inv-Qty        Pic 9(05).
+           10 WS-Inv-Reorder-Pt Pic 9(05).
+
+       01 WS-Inv-Fields.
+         05 WS-Inv-Idx          Pic 9(03) value zero.
+         05 WS-Inv-Match-Idx    Pic 9(03) value zero.
+         05 WS-Inv-Found        Pic X(01) value 'N'.
+
+       01 Print-Err-Line.
+         05 Filler             Pic X(20) value spaces.
+         05 Filler             Pic X(33) value
+              '*** INVALID TRANSACTION DATA ***'.
+
+       01 SALES-TRLR.
+         05 Filler             Pic X(20) value SPACES.
+         05 Filler             Pic X(10) value 'Recs In: '.
+         05 Trlr-Rec-Cnt       Pic ZZZZ9 value 0.
+         05 Filler             Pic X(14) value '  Grand Total:'.
+         05 Trlr-Grand-Total   Pic Z,ZZZ,ZZ9.99.
 
        procedure division.
       *********** Main **************
-  
+
        100-MAIN-MODULE.
            OPEN INPUT TRANS-FILE OUTPUT SALES-FILE.
+           PERFORM 120-LOAD-INV-RTN.
            PERFORM UNTIL MORE-RECORDS = 'NO '
                READ TRANS-FILE
                    AT END
@@ -45,17 +96,104 @@
                        Perform 200-CALC-RTN
                END-READ
            END-PERFORM.
+           PERFORM 300-CLOSE-RTN.
+           PERFORM 320-WRITE-INV-RTN.
            CLOSE TRANS-FILE
              SALES-FILE.
            goback.
 
+      ***** Load the Inventory Master Into a Table *****************
+       120-LOAD-INV-RTN.
+           Open Input INV-MASTER-IN.
+           If WS-Inv-File-Stat = '35'
+               Continue
+           Else
+               Perform until WS-Inv-EOF = 'YES'
+                   Read INV-MASTER-IN
+                       At End
+                           Move 'YES' to WS-Inv-EOF
+                       Not At End
+                           add 1 to WS-Inv-Count
+                           move INVI-Name to WS-Inv-Name(WS-Inv-Count)
+                           move INVI-Qty-On-Hand
+                               to WS-Inv-Qty(WS-Inv-Count)
+                           move INVI-Reorder-Pt
+                               to WS-Inv-Reorder-Pt(WS-Inv-Count)
+                   End-Read
+               End-Perform
+               Close INV-MASTER-IN
+           End-If.
+
       ***** Calculating Total Sales by Product ******************
        200-CALC-RTN.
-           MOVE NAME-IN TO NAME-OUT.
-           Move Unit-Price-In to Price-Out.
-           Move QTY-SOLD-IN to QTY-SOLD-OUT.
-           Multiply Unit-Price-In by Qty-Sold-In giving CALC-TOT-Price.
-           Move CALC-TOT-Price to Tot-Price-Out.
-           Write SALES-REC.
+           Move 'N' to Error-Flag.
+           add 1 to WS-Rec-Cnt.
+
+           if Unit-Price-In not numeric
+               move 'Y' to Error-Flag
+           end-if.
+
+           if Qty-Sold-In not numeric
+               move 'Y' to Error-Flag
+           end-if.
+
+           if Error-Flag = 'N'
+               MOVE NAME-IN TO NAME-OUT
+               Move Unit-Price-In to Price-Out
+               Move QTY-SOLD-IN to QTY-SOLD-OUT
+               Multiply Unit-Price-In by Qty-Sold-In
+                   giving CALC-TOT-Price
+               Move CALC-TOT-Price to Tot-Price-Out
+               move spaces to LOW-STOCK-OUT
+               Perform 210-DECREMENT-INV-RTN
+               Write SALES-REC
+               add CALC-TOT-Price to WS-Grand-Total
+           else
+               Write SALES-REC from Print-Err-Line
+           end-if.
+
+      ***** Decrement Quantity-On-Hand For This Item ***************
+
+       210-DECREMENT-INV-RTN.
+           Move 'N' to WS-Inv-Found.
+           Perform varying WS-Inv-Idx from 1 by 1
+               until WS-Inv-Idx > WS-Inv-Count
+               If WS-Inv-Name(WS-Inv-Idx) = Name-In
+                   Move 'Y' to WS-Inv-Found
+                   Move WS-Inv-Idx to WS-Inv-Match-Idx
+                   Move WS-Inv-Count to WS-Inv-Idx
+               End-If
+           End-Perform.
+
+           If WS-Inv-Found = 'Y'
+               If Qty-Sold-In > WS-Inv-Qty(WS-Inv-Match-Idx)
+                   Move zero to WS-Inv-Qty(WS-Inv-Match-Idx)
+               Else
+                   subtract Qty-Sold-In
+                       from WS-Inv-Qty(WS-Inv-Match-Idx)
+               End-If
+               If WS-Inv-Qty(WS-Inv-Match-Idx)
+                   < WS-Inv-Reorder-Pt(WS-Inv-Match-Idx)
+                   Move '** LOW STOCK **' to LOW-STOCK-OUT
+               End-If
+           End-If.
+
+      ***** Print the Run Total Trailer Line **********************
+       300-CLOSE-RTN.
+           Move WS-Rec-Cnt to Trlr-Rec-Cnt.
+           Move WS-Grand-Total to Trlr-Grand-Total.
+           Write SALES-REC from SALES-TRLR.
+
+      ***** Write the Updated Inventory Master **********************
+       320-WRITE-INV-RTN.
+           Open Output INV-MASTER-OUT.
+           Perform varying WS-Inv-Idx from 1 by 1
+               until WS-Inv-Idx > WS-Inv-Count
+               move WS-Inv-Name(WS-Inv-Idx) to INVO-Name
+               move WS-Inv-Qty(WS-Inv-Idx) to INVO-Qty-On-Hand
+               move WS-Inv-Reorder-Pt(WS-Inv-Idx) to INVO-Reorder-Pt
+               write INV-REC-OUT
+           End-Perform.
+           Close INV-MASTER-OUT.
 
        end program Program2.
