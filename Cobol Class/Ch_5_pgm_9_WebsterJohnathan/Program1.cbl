@@ -1,155 +1,389 @@
-       identification division.
-       program-id. Program1.
-
-       environment division.
-       Input-Output Section.
-       File-Control.
-           select Employee-File
-               assign to 'C:\Data\Data-In\CH5PP.DAT'
-               organization is line sequential.
-
-           select Sales-Report-File
-               assign to 'C:\Data\Data-Out\Ch5i_payroll.rpt'
-               organization is line sequential.
-
-
-       configuration section.
-       data division.
-       File Section.
-       FD Employee-File.
-       01 Employee-Record.
-         05 In-Employee-Number pic x(3).
-         05 In-Employee-Last-Name pic x(20).
-         05 In-Employee-First-Name pic x(10).
-         05 In-Rank            pic xx.
-         05 In-Salary          pic 9(6)V99.
-       FD Sales-Report-File.
-       01 Out-Report-Record    pic x(80).
-
-       working-storage section.
-       01 Working-Storage-Work-Areas.
-         05 More-Records       pic x(3) value 'YES'.
-         05 WS-Professor-CTR   pic 9(3) value zeros.
-         05 WS-Associate-CTR   pic 9(3) value zeros.
-         05 WS-Assistant-CTR   pic 9(3) value zeros.
-         05 WS-Instructor-CTR  pic 9(3) value zeros.
-         05 WS-Total-Fac-CNT   pic 9(4) value zeros.
-         05 WS-Professor-Cost  pic 9(7)V99 value zeros.
-         05 WS-Associate-Cost  pic 9(7)V99 value zeros.
-         05 WS-Assistant-Cost  pic 9(7)V99 value zeros.
-         05 WS-Instructor-cost pic 9(7)V99 value zeros.
-         05 WS-Total-Cost      pic 9(9)V99 value zeros.
-         05 New-Sale           pic 9(7)V99 value zeros.
-       01 Headline-Blank       pic x(80) value spaces.
-       01 Headline-Header1.
-         05                    pic x(28) value spaces.
-         05                    pic x(25) value
-                               'University Payroll Report'.
-         05                    pic x(27) value spaces.
-       01 Headline-Header2.
-         05                    pic x(30) value 'Rank'.
-         05                    pic x(20) value 'No of Employees'.
-         05                    pic x(30) value
-                               'Cost of Proposed Increase     '.
-       01 TL-Total-Line.
-         05 TL-Rank            pic x(10).
-         05                    pic x(26) value spaces.
-         05 TL-Number-Of-Employees pic zz9.
-         05                    pic x(17) value spaces.
-         05 TL-Cost            pic $z,zzz,zz9.99.
-         05                    pic x(11) value spaces.
-       01 TL-Final-Total-Line.
-         05                    pic x(22) value 'University Budget for '.
-         05 TL-Number-Fac      pic zz9.
-         05                    pic x(30) value
-                               ' Faculty will be increased by   '.
-         05 TL-Total-Cost      pic $z,zzz,zz9.99.
-         05                    pic x(10) value spaces.
-       procedure division.
-
-******************************************
-* Main Program                           *
-******************************************
-
-       100-Main-Module.
-           open input Employee-File
-             output Sales-Report-File.
-           perform until More-Records = 'NO'
-               read Employee-File
-                   at end
-                       move 'NO ' to More-Records
-                   not at end
-                       perform 200-Calc-Rtn
-               end-read
-           end-perform
-
-           perform 300-Final-Rtn.
-           Close Employee-File
-             Sales-Report-File.
-           stop run.
-
-********************************************
-* Loop through each record and update info *
-********************************************
-
-
-       200-Calc-Rtn.
-           if In-Rank = 'FP'
-               multiply In-Salary by .043 giving New-Sale
-               add New-Sale to WS-Professor-Cost
-               add 1 to WS-Professor-CTR
-           end-if
-           if In-Rank = 'AS'
-               multiply In-Salary by .048 giving New-Sale
-               add New-Sale to WS-Associate-Cost
-               add 1 to Ws-Associate-CTR
-           end-if
-           if In-Rank = 'AP'
-               multiply In-Salary by .052 giving New-Sale
-               add New-Sale to WS-Assistant-Cost
-               add 1 to WS-Assistant-CTR
-           end-if
-           if In-Rank = 'IP'
-               multiply In-Salary by .057 giving New-Sale
-               add New-Sale to WS-Instructor-cost
-               add 1 to WS-Instructor-CTR
-           end-if.
-        
-******************************************
-* Close                                  *
-******************************************
-
-
-       300-Final-Rtn.
-           write Out-Report-Record from Headline-Header1.
-           write Out-Report-Record from Headline-Blank.
-           write Out-Report-Record from Headline-Header2.
-           write Out-Report-Record from Headline-Blank.
-           move 'Full' to TL-Rank.
-           move WS-Professor-CTR to TL-Number-Of-Employees.
-           move WS-Professor-Cost to TL-Cost.
-           write Out-Report-Record from TL-Total-Line.
-           move 'Associate' to TL-Rank.
-           move WS-Associate-CTR to TL-Number-Of-Employees.
-           move WS-Associate-Cost to TL-Cost.
-           write Out-Report-Record from TL-Total-Line.
-           move 'Assistant' to TL-Rank.
-           move WS-Assistant-CTR to TL-Number-Of-Employees.
-           move WS-Assistant-Cost to TL-Cost.
-           write Out-Report-Record from TL-Total-Line.
-           move 'Instructor' to TL-Rank.
-           move WS-Instructor-CTR to TL-Number-Of-Employees.
-           move WS-Instructor-Cost to TL-Cost.
-           write Out-Report-Record from TL-Total-Line.
-           add WS-Professor-CTR, WS-Instructor-CTR, WS-Assistant-CTR,
-             WS-Associate-CTR giving WS-Total-Fac-CNT.
-           move WS-Total-Fac-CNT to TL-Number-Fac.
-           add WS-Professor-Cost, WS-Instructor-cost, WS-Assistant-Cost
-             , WS-Associate-Cost giving WS-Total-Cost.
-           move WS-Total-Cost to TL-Total-Cost.
-           write Out-Report-Record from Headline-Blank.
-           write Out-Report-Record from TL-Final-Total-Line.
-           
-           
-
-       end program Program1.
+       identification division.
+       program-id. Program1.
+
+       environment division.
+       configuration section.
+       Input-Output Section.
+       File-Control.
+           select Employee-File
+               assign to 'C:\Data\Data-In\CH5PP.DAT'
+               organization is line sequential.
+
+           select Sales-Report-File
+               assign to 'C:\Data\Data-Out\Ch5i_payroll.rpt'
+               organization is line sequential.
+
+           select Rate-File
+               assign to 'C:\Data\Data-In\Ch5_Rates.dat'
+               organization is line sequential
+               file status is WS-Rate-File-Stat.
+
+           select Audit-File
+               assign to 'C:\Data\Data-Work\Payroll_Audit.dat'
+               organization is line sequential.
+
+       data division.
+       File Section.
+       FD Employee-File.
+       01 Employee-Record.
+         05 In-Employee-Number pic x(3).
+         05 In-Employee-Last-Name pic x(20).
+         05 In-Employee-First-Name pic x(10).
+         05 In-Rank            pic xx.
+         05 In-Salary          pic 9(6)V99.
+       FD Sales-Report-File.
+       01 Out-Report-Record    pic x(80).
+       FD Rate-File.
+       01 Rate-File-Rec.
+         05 RF-Rank            pic xx.
+         05 RF-Rate            pic v999.
+
+       FD Audit-File.
+       01 Audit-Rec.
+           COPY AUDITTRL.
+
+       working-storage section.
+       01 Working-Storage-Work-Areas.
+         05 More-Records       pic x(3) value 'YES'.
+         05 WS-Professor-CTR   pic 9(3) value zeros.
+         05 WS-Associate-CTR   pic 9(3) value zeros.
+         05 WS-Assistant-CTR   pic 9(3) value zeros.
+         05 WS-Instructor-CTR  pic 9(3) value zeros.
+         05 WS-Total-Fac-CNT   pic 9(4) value zeros.
+         05 WS-Professor-Cost  pic 9(7)V99 value zeros.
+         05 WS-Associate-Cost  pic 9(7)V99 value zeros.
+         05 WS-Assistant-Cost  pic 9(7)V99 value zeros.
+         05 WS-Instructor-cost pic 9(7)V99 value zeros.
+         05 WS-Total-Cost      pic 9(9)V99 value zeros.
+         05 New-Sale           pic 9(7)V99 value zeros.
+         05 WS-Unknown-Rank-CTR pic 9(3) value zeros.
+         05 WS-Rate-EOF        pic x(3) value 'NO '.
+         05 WS-Rate-Found      pic x(3) value 'NO '.
+         05 WS-Rate-File-Stat  pic x(02) value '00'.
+         05 RT-IDX             pic 9 value zero.
+         05 WS-Proj-Year       pic 9 value zero.
+         05 WS-Proj-Salary     pic 9(7)V99 value zeros.
+         05 WS-New-Salary      pic 9(7)V99 value zeros.
+         05 WS-Date.
+           10 WS-YY             pic 9(02).
+           10 WS-MM             pic 9(02).
+           10 WS-DD             pic 9(02).
+
+       01 WS-Rate-Table-Area.
+         05 WS-Rate-Table      occurs 4 times.
+           10 WT-Rank          pic xx.
+           10 WT-Rate          pic v999.
+
+       01 WS-Rate-Lookup.
+         05 WS-Lookup-Rank     pic xx.
+         05 WS-Lookup-Rate     pic v999.
+
+       01 Headline-Blank       pic x(80) value spaces.
+       01 Headline-Header1.
+         05                    pic x(28) value spaces.
+         05                    pic x(25) value
+                               'University Payroll Report'.
+         05                    pic x(27) value spaces.
+       01 Headline-Header2.
+         05                    pic x(30) value 'Rank'.
+         05                    pic x(20) value 'No of Employees'.
+         05                    pic x(30) value
+                               'Cost of Proposed Increase     '.
+
+       01 Detail-Header.
+         05                    pic x(22) value spaces.
+         05                    pic x(36) value
+                               '  Individual Faculty Raise Detail  '.
+         05                    pic x(22) value spaces.
+       01 Detail-Line.
+         05                    pic x(02) value spaces.
+         05 DL-Employee-Number pic x(03).
+         05                    pic x(03) value spaces.
+         05 DL-Last-Name       pic x(20).
+         05                    pic x(02) value spaces.
+         05 DL-Rank            pic xx.
+         05                    pic x(06) value spaces.
+         05 DL-New-Sale        pic $zz,zz9.99.
+         05                    pic x(32) value spaces.
+
+       01 Except-Line.
+         05                    pic x(02) value spaces.
+         05                    pic x(28) value
+                               'Unknown rank code for Emp # '.
+         05 EX-Employee-Number pic x(03).
+         05                    pic x(03) value ' - '.
+         05 EX-Rank            pic xx.
+         05                    pic x(42) value spaces.
+
+       01 Proj-Header.
+         05                    pic x(20) value spaces.
+         05                    pic x(40) value
+                               '  5-Year Compounded Raise Projection   '.
+         05                    pic x(20) value spaces.
+       01 Proj-Line.
+         05 PL-Rank            pic x(10).
+         05                    pic x(10) value spaces.
+         05                    pic x(07) value 'Year '.
+         05 PL-Year            pic 9.
+         05                    pic x(05) value ' :  '.
+         05 PL-Salary          pic $zz,zzz,zz9.99.
+         05                    pic x(33) value spaces.
+
+       01 TL-Total-Line.
+         05 TL-Rank            pic x(10).
+         05                    pic x(26) value spaces.
+         05 TL-Number-Of-Employees pic zz9.
+         05                    pic x(17) value spaces.
+         05 TL-Cost            pic $z,zzz,zz9.99.
+         05                    pic x(11) value spaces.
+       01 TL-Final-Total-Line.
+         05                    pic x(22) value 'University Budget for '.
+         05 TL-Number-Fac      pic zz9.
+         05                    pic x(30) value
+                               ' Faculty will be increased by   '.
+         05 TL-Total-Cost      pic $z,zzz,zz9.99.
+         05                    pic x(10) value spaces.
+       01 TL-Unknown-Line.
+         05                    pic x(30) value
+                               'Unknown rank code records: '.
+         05 TL-Unknown-CTR     pic zz9.
+         05                    pic x(47) value spaces.
+       procedure division.
+
+      ******************************************
+      * Main Program                           *
+      ******************************************
+
+       100-Main-Module.
+           open input Employee-File
+             output Sales-Report-File.
+           open extend Audit-File.
+           accept WS-Date from date.
+           perform 150-Load-Rates-Rtn.
+           write Out-Report-Record from Detail-Header.
+           write Out-Report-Record from Headline-Blank.
+           perform until More-Records = 'NO'
+               read Employee-File
+                   at end
+                       move 'NO ' to More-Records
+                   not at end
+                       perform 200-Calc-Rtn
+               end-read
+           end-perform
+           write Out-Report-Record from Headline-Blank.
+
+           perform 300-Final-Rtn.
+           perform 400-Projection-Rtn.
+           Close Employee-File
+             Sales-Report-File
+             Audit-File.
+           stop run.
+
+      ********************************************
+      * Load the negotiated raise rates by rank  *
+      ********************************************
+
+       150-Load-Rates-Rtn.
+           move 'FP' to WT-Rank(1).
+           move .043 to WT-Rate(1).
+           move 'AS' to WT-Rank(2).
+           move .048 to WT-Rate(2).
+           move 'AP' to WT-Rank(3).
+           move .052 to WT-Rate(3).
+           move 'IP' to WT-Rank(4).
+           move .057 to WT-Rate(4).
+
+           open input Rate-File.
+           if WS-Rate-File-Stat = '35'
+               continue
+           else
+               perform until WS-Rate-EOF = 'YES'
+                   read Rate-File into Rate-File-Rec
+                       at end
+                           move 'YES' to WS-Rate-EOF
+                       not at end
+                           perform varying RT-IDX from 1 by 1
+                               until RT-IDX > 4
+                               if WT-Rank(RT-IDX) = RF-Rank
+                                   move RF-Rate to WT-Rate(RT-IDX)
+                               end-if
+                           end-perform
+                   end-read
+               end-perform
+               close Rate-File
+           end-if.
+
+      ********************************************
+      * Loop through each record and update info *
+      ********************************************
+
+
+       200-Calc-Rtn.
+           move 'NO ' to WS-Rate-Found.
+           perform varying RT-IDX from 1 by 1 until RT-IDX > 4
+               if In-Rank = WT-Rank(RT-IDX)
+                   multiply In-Salary by WT-Rate(RT-IDX) giving New-Sale
+                   move 'YES' to WS-Rate-Found
+                   if In-Rank = 'FP'
+                       add New-Sale to WS-Professor-Cost
+                       add 1 to WS-Professor-CTR
+                   end-if
+                   if In-Rank = 'AS'
+                       add New-Sale to WS-Associate-Cost
+                       add 1 to Ws-Associate-CTR
+                   end-if
+                   if In-Rank = 'AP'
+                       add New-Sale to WS-Assistant-Cost
+                       add 1 to WS-Assistant-CTR
+                   end-if
+                   if In-Rank = 'IP'
+                       add New-Sale to WS-Instructor-cost
+                       add 1 to WS-Instructor-CTR
+                   end-if
+               end-if
+           end-perform.
+
+           if WS-Rate-Found = 'NO '
+               add 1 to WS-Unknown-Rank-CTR
+               move In-Employee-Number to EX-Employee-Number
+               move In-Rank to EX-Rank
+               write Out-Report-Record from Except-Line
+           else
+               move In-Employee-Number to DL-Employee-Number
+               move In-Employee-Last-Name to DL-Last-Name
+               move In-Rank to DL-Rank
+               move New-Sale to DL-New-Sale
+               write Out-Report-Record from Detail-Line
+               add In-Salary New-Sale giving WS-New-Salary
+               perform 260-Write-Audit-Rtn
+           end-if.
+
+      *********************************************
+      * Append one change to the shared payroll   *
+      * audit trail file                          *
+      *********************************************
+       260-Write-Audit-Rtn.
+           move In-Employee-Number to AUD-Emp-No.
+           move 'CH5RAISE' to AUD-Program.
+           move In-Salary to AUD-Old-Value.
+           move WS-New-Salary to AUD-New-Value.
+           move WS-MM to AUD-Run-MM.
+           move WS-DD to AUD-Run-DD.
+           add WS-YY 2000 giving AUD-Run-YYYY.
+           write Audit-Rec.
+
+      ******************************************
+      * Close                                  *
+      ******************************************
+
+
+       300-Final-Rtn.
+           write Out-Report-Record from Headline-Header1.
+           write Out-Report-Record from Headline-Blank.
+           write Out-Report-Record from Headline-Header2.
+           write Out-Report-Record from Headline-Blank.
+           move 'Full' to TL-Rank.
+           move WS-Professor-CTR to TL-Number-Of-Employees.
+           move WS-Professor-Cost to TL-Cost.
+           write Out-Report-Record from TL-Total-Line.
+           move 'Associate' to TL-Rank.
+           move WS-Associate-CTR to TL-Number-Of-Employees.
+           move WS-Associate-Cost to TL-Cost.
+           write Out-Report-Record from TL-Total-Line.
+           move 'Assistant' to TL-Rank.
+           move WS-Assistant-CTR to TL-Number-Of-Employees.
+           move WS-Assistant-Cost to TL-Cost.
+           write Out-Report-Record from TL-Total-Line.
+           move 'Instructor' to TL-Rank.
+           move WS-Instructor-CTR to TL-Number-Of-Employees.
+           move WS-Instructor-Cost to TL-Cost.
+           write Out-Report-Record from TL-Total-Line.
+           add WS-Professor-CTR, WS-Instructor-CTR, WS-Assistant-CTR,
+             WS-Associate-CTR giving WS-Total-Fac-CNT.
+           move WS-Total-Fac-CNT to TL-Number-Fac.
+           add WS-Professor-Cost, WS-Instructor-cost, WS-Assistant-Cost
+             , WS-Associate-Cost giving WS-Total-Cost.
+           move WS-Total-Cost to TL-Total-Cost.
+           write Out-Report-Record from Headline-Blank.
+           write Out-Report-Record from TL-Final-Total-Line.
+           move WS-Unknown-Rank-CTR to TL-Unknown-CTR.
+           write Out-Report-Record from TL-Unknown-Line.
+
+      **************************************************
+      * Multi-year compounded raise projection by rank *
+      **************************************************
+
+       400-Projection-Rtn.
+           write Out-Report-Record from Headline-Blank.
+           write Out-Report-Record from Proj-Header.
+           write Out-Report-Record from Headline-Blank.
+           perform 410-Proj-Professor-Rtn.
+           perform 420-Proj-Associate-Rtn.
+           perform 430-Proj-Assistant-Rtn.
+           perform 440-Proj-Instructor-Rtn.
+
+       405-Find-Rate-Rtn.
+           move zero to WS-Lookup-Rate.
+           perform varying RT-IDX from 1 by 1 until RT-IDX > 4
+               if WT-Rank(RT-IDX) = WS-Lookup-Rank
+                   move WT-Rate(RT-IDX) to WS-Lookup-Rate
+               end-if
+           end-perform.
+
+       410-Proj-Professor-Rtn.
+           move 'Full' to PL-Rank.
+           move 'FP' to WS-Lookup-Rank.
+           perform 405-Find-Rate-Rtn.
+           move WS-Professor-Cost to WS-Proj-Salary.
+           perform varying WS-Proj-Year from 1 by 1
+               until WS-Proj-Year > 5
+               compute WS-Proj-Salary rounded =
+                   WS-Proj-Salary * (1 + WS-Lookup-Rate)
+               move WS-Proj-Year to PL-Year
+               move WS-Proj-Salary to PL-Salary
+               write Out-Report-Record from Proj-Line
+           end-perform.
+
+       420-Proj-Associate-Rtn.
+           move 'Associate' to PL-Rank.
+           move 'AS' to WS-Lookup-Rank.
+           perform 405-Find-Rate-Rtn.
+           move WS-Associate-Cost to WS-Proj-Salary.
+           perform varying WS-Proj-Year from 1 by 1
+               until WS-Proj-Year > 5
+               compute WS-Proj-Salary rounded =
+                   WS-Proj-Salary * (1 + WS-Lookup-Rate)
+               move WS-Proj-Year to PL-Year
+               move WS-Proj-Salary to PL-Salary
+               write Out-Report-Record from Proj-Line
+           end-perform.
+
+       430-Proj-Assistant-Rtn.
+           move 'Assistant' to PL-Rank.
+           move 'AP' to WS-Lookup-Rank.
+           perform 405-Find-Rate-Rtn.
+           move WS-Assistant-Cost to WS-Proj-Salary.
+           perform varying WS-Proj-Year from 1 by 1
+               until WS-Proj-Year > 5
+               compute WS-Proj-Salary rounded =
+                   WS-Proj-Salary * (1 + WS-Lookup-Rate)
+               move WS-Proj-Year to PL-Year
+               move WS-Proj-Salary to PL-Salary
+               write Out-Report-Record from Proj-Line
+           end-perform.
+
+       440-Proj-Instructor-Rtn.
+           move 'Instructor' to PL-Rank.
+           move 'IP' to WS-Lookup-Rank.
+           perform 405-Find-Rate-Rtn.
+           move WS-Instructor-Cost to WS-Proj-Salary.
+           perform varying WS-Proj-Year from 1 by 1
+               until WS-Proj-Year > 5
+               compute WS-Proj-Salary rounded =
+                   WS-Proj-Salary * (1 + WS-Lookup-Rate)
+               move WS-Proj-Year to PL-Year
+               move WS-Proj-Salary to PL-Salary
+               write Out-Report-Record from Proj-Line
+           end-perform.
+
+       end program Program1.
