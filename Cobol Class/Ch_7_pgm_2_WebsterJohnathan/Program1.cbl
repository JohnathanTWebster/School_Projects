@@ -1,9 +1,10 @@
        identification division.
-       program-id. Ch6pgm2.
+       program-id. Ch7pgm2.
       *******************************************
       * Chapter 7.2 - Johnathan Webster         *
       *******************************************
        environment division.
+       configuration section.
        Input-output section.
        File-control.
            select Payroll-Master
@@ -12,8 +13,21 @@
            select Payroll-Report
                assign to 'C:\Data\Data-Out\Ch7ar_rpt.rpt'
                organization is line sequential.
+           select Payroll-Updated
+               assign to 'C:\Data\Data-Out\Ch7_updtd.dat'
+               organization is line sequential.
+           select Rate-File
+               assign to 'C:\Data\Data-In\Ch7_Rates.dat'
+               organization is line sequential
+               file status is WS-Rate-File-Stat.
+           select Filter-File
+               assign to 'C:\Data\Data-In\Ch7_Filter.dat'
+               organization is line sequential
+               file status is WS-Filter-File-Stat.
+           select Audit-File
+               assign to 'C:\Data\Data-Work\Payroll_Audit.dat'
+               organization is line sequential.
 
-       configuration section.
        data division.
        File section.
        FD Payroll-Master.
@@ -22,11 +36,31 @@
          05 Employee-Name      pic x(20).
          05 Filler             pic x(04).
          05 Annual-Salary      pic 9(06).
-         05 Filler             pic x(13).
+         05 Job-Class          pic x(02).
+         05 Filler             pic x(11).
          05 Union-Dues         pic 9(03)v99.
          05 Insurrance-Dues    pic 9(03)v99.
          05 Filler             pic x(22).
 
+       FD Audit-File.
+       01 Audit-Rec.
+           COPY AUDITTRL.
+
+       FD Payroll-Updated.
+       01 Updated-Record       pic x(80).
+
+       FD Rate-File.
+       01 Rate-File-Rec.
+         05 RF-Job-Class       pic x(02).
+         05 RF-Sal-Rate        pic v999.
+         05 RF-Dues-Rate       pic v999.
+         05 RF-Ins-Rate        pic v999.
+
+       FD Filter-File.
+       01 Filter-File-Rec.
+         05 FLT-Low            pic x(05).
+         05 FLT-High           pic x(05).
+
        FD Payroll-Report.
        01 Report-Record.
          05 Filler             pic x(03).
@@ -52,13 +86,37 @@
          05 More-Records       pic x(3) value 'YES'.
          05 WS-PageNum         pic 9(3) value zero.
          05 WS-NEW-INS         pic 9(4)v99.
+         05 WS-Ann-Sal-Num     pic 9(06).
+         05 WS-Union-Dues-Num  pic 9(03)v99.
          05 Employee-Count     pic 9(03) value zero.
          05 Line-Count         pic 9(02) value zero.
+         05 WS-Selected        pic x(01) value 'Y'.
+         05 WS-Rate-EOF        pic x(03) value 'NO '.
+         05 WS-Rate-Count      pic 99 value 1.
+         05 WS-Rate-Found      pic x(01) value 'N'.
+         05 WS-Rate-File-Stat  pic x(02) value '00'.
+         05 WS-Filter-File-Stat pic x(02) value '00'.
          05 WS-Date.
            10 WS-YY            pic 9(02).
            10 WS-MM            pic 9(02).
            10 WS-DD            pic 9(02).
 
+       01 WS-Filter-Fields.
+         05 WS-Filter-Low      pic x(05) value '00000'.
+         05 WS-Filter-High     pic x(05) value '99999'.
+
+       01 WS-Audit-Fields.
+         05 WS-Audit-Old       pic 9(07)v99 value zero.
+         05 WS-Audit-New       pic 9(07)v99 value zero.
+
+       01 RT-IDX                pic 99 value zero.
+       01 WS-Rate-Table-Area.
+         05 WS-Rate-Table occurs 10 times.
+           10 WT-Job-Class      pic x(02).
+           10 WT-Sal-Rate       pic v999.
+           10 WT-Dues-Rate      pic v999.
+           10 WT-Ins-Rate       pic v999.
+
        01 Print-Title1.
          05 Filler             pic x(20) value spaces.
          05 Filler             pic x(08) value 'Payroll '.
@@ -141,7 +199,12 @@
       *********************************************
        110-Startup-Module.
            open input Payroll-Master
-             output Payroll-Report.
+             output Payroll-Report
+             output Payroll-Updated.
+           open extend Audit-File.
+
+           perform 140-Load-Filter-Rtn.
+           perform 150-Load-Rates-Rtn.
 
            move 1 to WS-PageNum
            accept WS-Date from date
@@ -159,38 +222,138 @@
            move 3 to Line-Count.
 
       *********************************************
-      * Loop until line count exceeds or meets 60 *
+      * Load the employee selection range, if any *
       *********************************************
+       140-Load-Filter-Rtn.
+           open input Filter-File.
+           if WS-Filter-File-Stat = '35'
+               continue
+           else
+               read Filter-File into Filter-File-Rec
+                   at end
+                       continue
+                   not at end
+                       move FLT-Low to WS-Filter-Low
+                       move FLT-High to WS-Filter-High
+               end-read
+               close Filter-File
+           end-if.
 
-       200-Loop-Return.
-           if Line-Count < 60
+      *********************************************
+      * Load the negotiated raise rates by class  *
+      *********************************************
+       150-Load-Rates-Rtn.
+           move 'ZZ' to WT-Job-Class(1).
+           move .070 to WT-Sal-Rate(1).
+           move .040 to WT-Dues-Rate(1).
+           move .030 to WT-Ins-Rate(1).
+
+           open input Rate-File.
+           if WS-Rate-File-Stat = '35'
                continue
            else
-               perform 210-Page-Break-Module
-           end-if
+               perform varying RT-IDX from 2 by 1
+                   until RT-IDX > 10 or WS-Rate-EOF = 'YES'
+                   read Rate-File into Rate-File-Rec
+                       at end
+                           move 'YES' to WS-Rate-EOF
+                       not at end
+                           move RF-Job-Class to WT-Job-Class(RT-IDX)
+                           move RF-Sal-Rate to WT-Sal-Rate(RT-IDX)
+                           move RF-Dues-Rate to WT-Dues-Rate(RT-IDX)
+                           move RF-Ins-Rate to WT-Ins-Rate(RT-IDX)
+                           add 1 to WS-Rate-Count
+                   end-read
+               end-perform
+               close Rate-File
+           end-if.
 
-           move spaces to Report-Record.
-           move Employee-Number to Report-Emp-Num
-           move Employee-Name to Report-Emp-Name
+      *********************************************
+      * Look up the raise rates for a job class   *
+      *********************************************
+       160-Get-Rates-Rtn.
+           move 'N' to WS-Rate-Found.
+           move 1 to RT-IDX.
+           perform varying RT-IDX from 1 by 1
+               until RT-IDX > WS-Rate-Count
+               if WT-Job-Class(RT-IDX) = Job-Class
+                   move 'Y' to WS-Rate-Found
+                   move WS-Rate-Count to RT-IDX
+               end-if
+           end-perform.
+           if WS-Rate-Found = 'N'
+               move 1 to RT-IDX
+           end-if.
 
-           move Annual-Salary to Report-Old-Salary.
-           compute Annual-Salary = ((.07 * Annual-Salary) +
-                                    Annual-Salary).
-           move Annual-Salary to Report-New-Salary.
+      *********************************************
+      * Decide if this employee is in the raise   *
+      * selection range                           *
+      *********************************************
+       170-Check-Selection-Rtn.
+           if Employee-Number not < WS-Filter-Low
+             and Employee-Number not > WS-Filter-High
+               move 'Y' to WS-Selected
+           else
+               move 'N' to WS-Selected
+           end-if.
 
-           
-           move Union-Dues to Report-Old-Dues.
-           compute Union-Dues rounded = (.04 * Union-Dues) + Union-Dues.
-           move Union-Dues to Report-New-Dues.
+      *********************************************
+      * Loop until line count exceeds or meets 60 *
+      *********************************************
+
+       200-Loop-Return.
+           perform 170-Check-Selection-Rtn.
 
-           move Insurrance-Dues to WS-NEW-INS.
-           move WS-NEW-INS to Report-Old-Ins.
-           compute WS-NEW-INS rounded = (.03 * WS-NEW-INS) + 
-             WS-NEW-INS.
-           move WS-NEW-INS to Report-New-Ins.
-          
-           add 1 to Employee-Count Line-Count
-           write Report-Record.
+           if WS-Selected = 'Y'
+               if Line-Count < 60
+                   continue
+               else
+                   perform 210-Page-Break-Module
+               end-if
+
+               perform 160-Get-Rates-Rtn
+
+               move spaces to Report-Record
+               move Employee-Number to Report-Emp-Num
+               move Employee-Name to Report-Emp-Name
+
+               move Annual-Salary to WS-Ann-Sal-Num
+               move WS-Ann-Sal-Num to Report-Old-Salary
+               move WS-Ann-Sal-Num to WS-Audit-Old
+               compute WS-Ann-Sal-Num rounded =
+                   (WT-Sal-Rate(RT-IDX) * WS-Ann-Sal-Num)
+                   + WS-Ann-Sal-Num
+               move WS-Ann-Sal-Num to Report-New-Salary
+               move WS-Ann-Sal-Num to Annual-Salary
+               move WS-Ann-Sal-Num to WS-Audit-New
+               perform 260-Write-Audit-Rtn
+
+               move Union-Dues to WS-Union-Dues-Num
+               move WS-Union-Dues-Num to Report-Old-Dues
+               move WS-Union-Dues-Num to WS-Audit-Old
+               compute WS-Union-Dues-Num rounded =
+                   (WT-Dues-Rate(RT-IDX) * WS-Union-Dues-Num)
+                   + WS-Union-Dues-Num
+               move WS-Union-Dues-Num to Report-New-Dues
+               move WS-Union-Dues-Num to Union-Dues
+               move WS-Union-Dues-Num to WS-Audit-New
+               perform 260-Write-Audit-Rtn
+
+               move Insurrance-Dues to WS-NEW-INS
+               move WS-NEW-INS to Report-Old-Ins
+               move WS-NEW-INS to WS-Audit-Old
+               compute WS-NEW-INS rounded =
+                   (WT-Ins-Rate(RT-IDX) * WS-NEW-INS) + WS-NEW-INS
+               move WS-NEW-INS to Report-New-Ins
+               move WS-NEW-INS to Insurrance-Dues
+               move WS-NEW-INS to WS-Audit-New
+               perform 260-Write-Audit-Rtn
+
+               add 1 to Employee-Count Line-Count
+               write Report-Record
+           end-if.
+
+           write Updated-Record from Payroll-Record.
 
       *********************************************
       * Break if line count exceeds page          *
@@ -206,9 +369,24 @@
            write Report-Record from Print-Pagebreak1.
            move 3 to Line-Count.
 
+      *********************************************
+      * Append one change to the shared payroll   *
+      * audit trail file                          *
+      *********************************************
+       260-Write-Audit-Rtn.
+           move Employee-Number to AUD-Emp-No.
+           move 'CH7RAISE' to AUD-Program.
+           move WS-Audit-Old to AUD-Old-Value.
+           move WS-Audit-New to AUD-New-Value.
+           move WS-MM to AUD-Run-MM.
+           move WS-DD to AUD-Run-DD.
+           add WS-YY 2000 giving AUD-Run-YYYY.
+           write Audit-Rec.
+
        300-Close-Module.
            move Employee-Count to Total-Count.
            write Report-Record from Print-Pagebreak1.
            write Report-Record from Print-Total1.
-           close Payroll-Master Payroll-Report.
-       end program Ch6pgm2.
+           close Payroll-Master Payroll-Report Payroll-Updated
+               Audit-File.
+       end program Ch7pgm2.
