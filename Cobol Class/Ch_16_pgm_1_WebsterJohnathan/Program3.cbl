@@ -0,0 +1,41 @@
+       identification division.
+       program-id. Program16sub2 as 'INFLT2'.
+
+       environment division.
+       configuration section.
+
+       data division.
+
+       linkage section.
+
+       01 DATA-CALCULATION1.
+         05 COST-CALC          pic 9(03)v9(02).
+         05 INFLATION-CALC     pic 99.
+         05 YEAR-CALC          pic 99.
+         05 INFL-STATUS        pic x(02).
+
+       procedure division using DATA-CALCULATION1.
+
+       100-Main-Module.
+           move '00' to INFL-STATUS.
+
+           if COST-CALC not > zero
+               move '10' to INFL-STATUS
+           else
+               if YEAR-CALC <= 3
+                   compute COST-CALC rounded = COST-CALC * 1.06
+                   move 6 to INFLATION-CALC
+               else
+                   if YEAR-CALC <= 7
+                       compute COST-CALC rounded = COST-CALC * 1.09
+                       move 9 to INFLATION-CALC
+                   else
+                       compute COST-CALC rounded = COST-CALC * 1.12
+                       move 12 to INFLATION-CALC
+                   end-if
+               end-if
+           end-if.
+
+           goback.
+
+       end program Program16sub2.
