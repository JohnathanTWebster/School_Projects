@@ -3,8 +3,34 @@
 
        environment division.
        configuration section.
+       input-output section.
+       file-control.
+           select Inflation-Rates
+               assign to 'C:\Data\Data-In\Ch16_Rates.dat'
+               organization is line sequential
+               file status is WS-Rates-File-Stat.
 
        data division.
+       file section.
+       FD Inflation-Rates.
+       01 RATE-REC.
+         05 RATE-YEAR-THRESHOLD pic 99.
+         05 RATE-PCT            pic 99.
+
+       working-storage section.
+       01 WS-RATE-AREAS.
+         05 WS-RATE-LOADED      pic x(03) value 'NO '.
+         05 WS-RATE-EOF         pic x(03) value 'NO '.
+         05 WS-RATE-COUNT       pic 99 value zero.
+         05 WS-RATE-FOUND       pic x(03) value 'NO '.
+         05 WS-Rates-File-Stat  pic x(02) value '00'.
+         05 WS-Rates-Avail      pic x(03) value 'YES'.
+         05 ri                  pic 99 value zero.
+
+       01 WS-RATE-TABLE.
+         05 Rate-Table          occurs 10 times.
+           10 RT-Year-Threshold pic 99.
+           10 RT-Pct            pic 99.
 
        linkage section.
 
@@ -12,20 +38,63 @@
          05 COST-CALC          pic 9(03)v9(02).
          05 INFLATION-CALC     pic 99.
          05 YEAR-CALC          pic 99.
-
-
-       
+         05 INFL-STATUS        pic x(02).
 
        procedure division using DATA-CALCULATION1.
 
        100-Main-Module.
-           if YEAR-CALC <= 5
-               compute COST-CALC rounded = COST-CALC * 1.05
-               move 5 to INFLATION-CALC
+           move '00' to INFL-STATUS.
+
+           if WS-RATE-LOADED = 'NO '
+               perform 110-Load-Rates-Rtn
+               move 'YES' to WS-RATE-LOADED
+           end-if.
+
+           if WS-Rates-Avail = 'NO '
+               move '35' to INFL-STATUS
            else
-               compute COST-CALC rounded = COST-CALC * 1.10
-               move 10 to INFLATION-CALC
-           end-if
+               if COST-CALC not > zero
+                   move '10' to INFL-STATUS
+               else
+                   perform 130-Apply-Rate-Rtn
+               end-if
+           end-if.
+
            goback.
 
+       110-Load-Rates-Rtn.
+           open input Inflation-Rates.
+           if WS-Rates-File-Stat = '35'
+               move 'NO ' to WS-Rates-Avail
+           else
+               perform varying ri from 1 by 1
+                   until ri > 10 or WS-RATE-EOF = 'YES'
+                   read Inflation-Rates into Rate-Table(ri)
+                       at end
+                           move 'YES' to WS-RATE-EOF
+                       not at end
+                           add 1 to WS-RATE-COUNT
+                   end-read
+               end-perform
+               close Inflation-Rates
+           end-if.
+
+       130-Apply-Rate-Rtn.
+           move 'NO ' to WS-RATE-FOUND.
+
+           perform varying ri from 1 by 1 until ri > WS-RATE-COUNT
+               if YEAR-CALC <= RT-Year-Threshold(ri)
+                   and WS-RATE-FOUND = 'NO '
+                   move RT-Pct(ri) to INFLATION-CALC
+                   move 'YES' to WS-RATE-FOUND
+               end-if
+           end-perform.
+
+           if WS-RATE-FOUND = 'NO ' and WS-RATE-COUNT > zero
+               move RT-Pct(WS-RATE-COUNT) to INFLATION-CALC
+           end-if.
+
+           compute COST-CALC rounded =
+               COST-CALC * (1 + (INFLATION-CALC / 100)).
+
        end program Program16sub.
