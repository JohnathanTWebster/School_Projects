@@ -2,6 +2,7 @@
        program-id. Program16.
 
        environment division.
+       configuration section.
        Input-output section.
        File-control.
            select Item-Disk assign to 'C:\Data\Data-In\ch9_0903.dat'
@@ -9,15 +10,14 @@
            select Inflation-Report assign to 'C:\Data\Data-Out\Ch16.rpt'
                organization is line sequential.
 
-       configuration section.
-
        data division.
        FD Item-Disk.
        01 Item-Rec.
          05 Item-Number        pic x(05).
          05 Item-Desc          pic x(20).
          05 Item-Cost          pic 999V99.
-         05 Filler             pic x(25).
+         05 Item-Model-Code    pic x(01).
+         05 Filler             pic x(24).
          05 Filler             pic x(25).
 
        FD Inflation-Report.
@@ -34,6 +34,7 @@
          05 Cost-Calc          pic 9(06)V9(02).
          05 Page-Num           pic 9(03) value zero.
          05 YR-IDX             pic 99 value zero.
+         05 WS-Model-Name      pic x(08) value 'INFLTN'.
 
        01 Blank-Line           pic x(80) value spaces.
 
@@ -41,6 +42,7 @@
          05 COST-CALCULATION   pic 9(03)v9(02).
          05 INFLATION-A        pic 99.
          05 YEAR-C             pic 99.
+         05 INFL-RETURN-CODE   pic x(02).
 
        01 Header1.
          05                    pic x(19) value spaces.
@@ -93,7 +95,7 @@
          05                    pic x value '%'.
          05                    pic x(14) value spaces.
          05 Cost-Field-Calc    pic $zzz,zz9.99.
-         05                    pic x(12) value spaces.
+         05 Bad-Cost-Note      pic x(12) value spaces.
 
        procedure division.
 
@@ -132,6 +134,13 @@
 
            move 1 to YEAR-C
 
+           evaluate Item-Model-Code
+               when 'B'
+                   move 'INFLT2' to WS-Model-Name
+               when other
+                   move 'INFLTN' to WS-Model-Name
+           end-evaluate.
+
            perform 400-Heading-Rtn.
 
        300-CALCULATE-RTN.
@@ -139,7 +148,11 @@
 
            perform until YEAR-C > 10
 
-               call 'INFLTN' using LINKAGE-DATA
+               call WS-Model-Name using LINKAGE-DATA
+               move spaces to Bad-Cost-Note
+               if INFL-RETURN-CODE not = '00'
+                   move 'INVALID COST' to Bad-Cost-Note
+               end-if
                move INFLATION-A to Inflation-Calc
                move YEAR-C to Year-Calc
            move COST-CALCULATION to Cost-Field-Calc
