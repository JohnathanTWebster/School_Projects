@@ -2,6 +2,7 @@
        program-id.  Chapter8.
 
        environment division.
+       configuration section.
        Input-Output Section.
            select Student-Rec
                assign to 'C:\Data\Data-In\Ch8_0808.dat'
@@ -9,8 +10,9 @@
            select Summary-Rpt
                assign to 'C:\Data\Data-Out\OUT_Ch8rpt.rpt'
                organization is line sequential.
-
-       configuration section.
+           select Deans-List
+               assign to 'C:\Data\Data-Out\Ch8_Deans.dat'
+               organization is line sequential.
 
        data division.
        File section.
@@ -34,6 +36,13 @@
        01 Summary-record.
          05 filler             pic x(80).
 
+       FD Deans-List.
+       01 Deans-List-Rec.
+         05 DL-Stud-Soc        pic x(09).
+         05 DL-Stud-Name       pic x(21).
+         05 DL-GPA             pic 9V99.
+         05 DL-Class-Code      pic x(01).
+
 
        working-storage section.
        01 WS-Flags-Indicators.
@@ -46,6 +55,12 @@
          05 WS-CNT-A3-Bus      pic 9(04) value 0.
          05 WS-CNT-A3-Lan      pic 9(04) value 0.
          05 WS-CNT-A3-Eng      pic 9(04) value 0.
+         05 WS-CNT-U2-Bus      pic 9(04) value 0.
+         05 WS-CNT-U2-Lan      pic 9(04) value 0.
+         05 WS-CNT-U2-Eng      pic 9(04) value 0.
+         05 WS-CNT-23-Bus      pic 9(04) value 0.
+         05 WS-CNT-23-Lan      pic 9(04) value 0.
+         05 WS-CNT-23-Eng      pic 9(04) value 0.
          05 WS-CNT-GT100cr-LT2 pic 9(04) value 0.
          05 WS-CNT-A3gpa-FR    pic 9(04) value 0.
          05 WS-CNT-A3gpa-SO    pic 9(04) value 0.
@@ -84,12 +99,47 @@
            10 Filler           pic x value '%'.
            10 Filler           pic x(24) value spaces.
 
+         05 WS-Title3.
+           10 Filler           pic x(22) value spaces.
+           10 Filler           pic x(36) value
+                               '  GPA Band by School Cross-Tab     '.
+           10 Filler           pic x(22) value spaces.
+
+         05 Rpt-Line-B.
+           10 Filler           pic x(04) value spaces.
+           10 Filler           pic x(10) value spaces.
+           10 RPTB-School-Lit  pic x(12).
+             88 SCHL-BUS       value 'Business    '.
+             88 SCHL-LAN       value 'Liberal Arts'.
+             88 SCHL-ENG       value 'Engineering '.
+           10 Filler           pic x(04) value ' w/ '.
+           10 RPTB-GPA-Lit     pic x(12).
+             88 SCHL-LT20      value 'GPA < 2.0   '.
+             88 SCHL-2to3      value 'GPA 2.0-3.0 '.
+             88 SCHL-GT30      value 'GPA > 3.0   '.
+           10 Filler           pic x(02) value ': '.
+           10 RPTB-Counter     pic zzz9.
+           10 Filler           pic x(05) value spaces.
+           10 RPTB-Percentage  pic zz9.99.
+           10 Filler           pic x value '%'.
+           10 Filler           pic x(20) value spaces.
+
+         05 Rpt-Line-C.
+           10 Filler           pic x(04) value spaces.
+           10 RPTC-Label       pic x(30).
+             88 LBL-MISS-CLASS  value 'Records with unknown class   '.
+             88 LBL-MISS-SCHOOL value 'Records with unknown school  '.
+             88 LBL-AT-RISK     value '100+ credits, GPA under 2.0  '.
+           10 RPTC-Counter     pic zzz9.
+           10 Filler           pic x(42) value spaces.
+
 
        procedure division.
 
        100-Main-Module.
            open input Student-Rec
              output Summary-Rpt
+             output Deans-List
            perform until WS-More-Recs = 'NO '
                read Student-Rec
                    at end
@@ -101,21 +151,46 @@
            end-perform.
 
            perform 300-Module-RPT-Setup thru 310-Module-RPTA.
-           close Student-Rec Summary-Rpt.
+           close Student-Rec Summary-Rpt Deans-List.
            goback.
 
        200-Module-Count-Data.
            if GPA < 2.0
                add 1 to WS-CNT-Stud-U2gpa
+               if Credits > 100
+                   add 1 to WS-CNT-GT100cr-LT2
+               end-if
+               perform 205-U2GPA-School-Rtn
            else
                if GPA > 2.0 and < 3.0
                    add 1 to WS-CNT-Stud-2-3gpa
+                   perform 215-23GPA-School-Rtn
                else
                    add 1 to WS-CNT-Stud-A3gpa
                    perform 210-3GPA-Counts
                end-if
            end-if.
 
+           if GPA not less than 3.5
+               move Stud-Soc to DL-Stud-Soc
+               move Stud-Name to DL-Stud-Name
+               move GPA to DL-GPA
+               move Class-Code to DL-Class-Code
+               write Deans-List-Rec
+           end-if.
+
+       205-U2GPA-School-Rtn.
+           evaluate School-Code
+               when '1'
+                   add 1 to WS-CNT-U2-Bus
+               when '2'
+                   add 1 to WS-CNT-U2-Lan
+               when '3'
+                   add 1 to WS-CNT-U2-Eng
+               when other
+                   add 1 to WS-Miss-School
+           end-evaluate.
+
        210-3GPA-Counts.
            evaluate Class-Code
                when '1'
@@ -141,6 +216,18 @@
                    add 1 to WS-Miss-School
            end-evaluate.
 
+       215-23GPA-School-Rtn.
+           evaluate School-Code
+               when '1'
+                   add 1 to WS-CNT-23-Bus
+               when '2'
+                   add 1 to WS-CNT-23-Lan
+               when '3'
+                   add 1 to WS-CNT-23-Eng
+               when other
+                   add 1 to WS-Miss-School
+           end-evaluate.
+
        300-Module-RPT-Setup.
            move WS-TOT-Stud to Num-Stud.
            write Summary-record from WS-Blank.
@@ -168,8 +255,71 @@
              * 100.
            write Summary-record from Rpt-Line-A.
 
+           write Summary-record from WS-Blank.
+           write Summary-record from WS-Title3.
+           write Summary-record from WS-Blank.
+
+           set SCHL-LT20 to true.
+           set SCHL-BUS to true.
+           move WS-CNT-U2-Bus to RPTB-Counter.
+           compute RPTB-Percentage = (WS-CNT-U2-Bus / WS-TOT-Stud) * 100.
+           write Summary-record from Rpt-Line-B.
+
+           set SCHL-LAN to true.
+           move WS-CNT-U2-Lan to RPTB-Counter.
+           compute RPTB-Percentage = (WS-CNT-U2-Lan / WS-TOT-Stud) * 100.
+           write Summary-record from Rpt-Line-B.
+
+           set SCHL-ENG to true.
+           move WS-CNT-U2-Eng to RPTB-Counter.
+           compute RPTB-Percentage = (WS-CNT-U2-Eng / WS-TOT-Stud) * 100.
+           write Summary-record from Rpt-Line-B.
+
+           set SCHL-2to3 to true.
+           set SCHL-BUS to true.
+           move WS-CNT-23-Bus to RPTB-Counter.
+           compute RPTB-Percentage = (WS-CNT-23-Bus / WS-TOT-Stud) * 100.
+           write Summary-record from Rpt-Line-B.
+
+           set SCHL-LAN to true.
+           move WS-CNT-23-Lan to RPTB-Counter.
+           compute RPTB-Percentage = (WS-CNT-23-Lan / WS-TOT-Stud) * 100.
+           write Summary-record from Rpt-Line-B.
+
+           set SCHL-ENG to true.
+           move WS-CNT-23-Eng to RPTB-Counter.
+           compute RPTB-Percentage = (WS-CNT-23-Eng / WS-TOT-Stud) * 100.
+           write Summary-record from Rpt-Line-B.
+
+           set SCHL-GT30 to true.
+           set SCHL-BUS to true.
+           move WS-CNT-A3-Bus to RPTB-Counter.
+           compute RPTB-Percentage = (WS-CNT-A3-Bus / WS-TOT-Stud) * 100.
+           write Summary-record from Rpt-Line-B.
+
+           set SCHL-LAN to true.
+           move WS-CNT-A3-Lan to RPTB-Counter.
+           compute RPTB-Percentage = (WS-CNT-A3-Lan / WS-TOT-Stud) * 100.
+           write Summary-record from Rpt-Line-B.
+
+           set SCHL-ENG to true.
+           move WS-CNT-A3-Eng to RPTB-Counter.
+           compute RPTB-Percentage = (WS-CNT-A3-Eng / WS-TOT-Stud) * 100.
+           write Summary-record from Rpt-Line-B.
+
+           write Summary-record from WS-Blank.
+
+           set LBL-MISS-CLASS to true.
+           move WS-Miss-Class to RPTC-Counter.
+           write Summary-record from Rpt-Line-C.
 
+           set LBL-MISS-SCHOOL to true.
+           move WS-Miss-School to RPTC-Counter.
+           write Summary-record from Rpt-Line-C.
 
+           set LBL-AT-RISK to true.
+           move WS-CNT-GT100cr-LT2 to RPTC-Counter.
+           write Summary-record from Rpt-Line-C.
 
 
        end program Chapter8.
