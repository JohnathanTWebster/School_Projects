@@ -2,16 +2,20 @@
        program-id. Program1.
 
        environment division.
+       configuration section.
        Input-output section.
        File-control.
            select Item-Disk assign to 'C:\Data\Data-In\Ch9_0903.dat'
                organization is line sequential.
            select Inflation-Report assign to 'C:\Data\Data-Out\Ch9.rpt'
                organization is line sequential.
-
-       configuration section.
+           select Horizon-Param
+               assign to 'C:\Data\Data-In\Ch9_Horizon.dat'
+               organization is line sequential
+               file status is WS-Horizon-File-Stat.
 
        data division.
+       file section.
        FD Item-Disk.
        01 Item-Rec.
          05 Item-Number        pic x(05).
@@ -23,6 +27,9 @@
        FD Inflation-Report.
        01 Inflation-Rec        pic x(80).
 
+       FD Horizon-Param.
+       01 HORIZON-REC.
+         05 HORIZON-YEARS      pic 99.
 
        working-storage section.
 
@@ -35,6 +42,9 @@
          05 Cost-Calc          pic 9(06)V9(02).
          05 Page-Num           pic 9(03) value zero.
          05 YR-IDX             pic 99 value zero.
+         05 WS-Horizon         pic 99 value 10.
+         05 WS-Grand-Total     pic 9(08)v99 value zero.
+         05 WS-Horizon-File-Stat pic x(02) value '00'.
 
        01 Blank-Line           pic x(80) value spaces.
 
@@ -91,6 +101,20 @@
          05 Cost-Field-Calc    pic $zzz,zz9.99.
          05                    pic x(12) value spaces.
 
+       01 Summary-Header.
+         05                    pic x(25) value spaces.
+         05                    pic x(30) value
+               'Total Future Exposure Summary'.
+         05                    pic x(25) value spaces.
+
+       01 Summary-Line.
+         05                    pic x(20) value spaces.
+         05                    pic x(20) value 'Grand Total (Year '.
+         05 Summary-Year       pic z9.
+         05                    pic x(02) value '):'.
+         05 Summary-Total      pic $$$,$$$,$$9.99.
+         05                    pic x(22) value spaces.
+
        procedure division.
 
        100-Main-Module.
@@ -104,6 +128,9 @@
                        perform 200-Calc-Rpt-Rtn
                end-read
            end-perform.
+
+           perform 500-Summary-Rtn.
+
            close Item-Disk
              Inflation-Report.
            goback.
@@ -117,6 +144,20 @@
            move Month-Field to Out-Month
            move Year-Field to Out-Year.
 
+           open input Horizon-Param.
+           if WS-Horizon-File-Stat = '35'
+               continue
+           else
+               read Horizon-Param
+                   not at end
+                       move HORIZON-YEARS to WS-Horizon
+               end-read
+               close Horizon-Param
+           end-if.
+           if WS-Horizon = zero
+               move 10 to WS-Horizon
+           end-if.
+
 
        200-Calc-Rpt-Rtn.
            add 1 to Page-Num
@@ -128,7 +169,7 @@
            perform 400-Heading-Rtn
 
            perform varying YR-IDX from 1 by 1
-             until YR-IDX > 10
+             until YR-IDX > WS-Horizon
                if YR-IDX <= 5
                    compute Cost-Calc rounded = Cost-Calc * 1.08
                    move 8 to Inflation-Calc
@@ -139,6 +180,9 @@
                move YR-IDX to Year-Calc
                move Cost-Calc to Cost-Field-Calc
                write Inflation-Rec from Data-01 after advancing 1
+               if YR-IDX = WS-Horizon
+                   add Cost-Calc to WS-Grand-Total
+               end-if
            end-perform
            write Inflation-Rec from Blank-Line after advancing 1.
 
@@ -152,4 +196,12 @@
            write Inflation-Rec from Blank-Line after advancing 1.
            write Inflation-Rec from Header5 after advancing 1.
 
+       500-Summary-Rtn.
+           write Inflation-Rec from Blank-Line after advancing page.
+           write Inflation-Rec from Summary-Header after advancing 1.
+           write Inflation-Rec from Blank-Line after advancing 1.
+           move WS-Horizon to Summary-Year.
+           move WS-Grand-Total to Summary-Total.
+           write Inflation-Rec from Summary-Line after advancing 1.
+
        end program Program1.
