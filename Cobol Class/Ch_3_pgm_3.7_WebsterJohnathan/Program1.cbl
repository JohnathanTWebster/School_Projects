@@ -2,6 +2,7 @@
        program-id. Ch3pgm7.
 
        environment division.
+       configuration section.
        Input-Output Section.
        File-Control.
 
@@ -13,7 +14,23 @@
                assign to 'C:\Data\Data-Out\Ch3_CustMaster.dat'
                organization is line sequential.
 
-       configuration section.
+           Select CUST-ACCUM-IN
+               assign to 'C:\Data\Data-In\Ch3_CustAcm.dat'
+               organization is line sequential
+               file status is WS-Accum-File-Stat.
+
+           Select CUST-ACCUM-OUT
+               assign to 'C:\Data\Data-Out\Ch3_CustAcm.dat'
+               organization is line sequential.
+
+           Select CUST-RATE-FILE
+               assign to 'C:\Data\Data-In\Ch3_CustRate.dat'
+               organization is line sequential
+               file status is WS-Rate-File-Stat.
+
+           Select CUST-REJECT
+               assign to 'C:\Data\Data-Out\Ch3_CustRej.dat'
+               organization is line sequential.
 
        data division.
        File Section.
@@ -29,9 +46,65 @@
          05 Disc-Pcnt-out      Pic v99.
          05 Net-out            Pic 9(3)v99.
 
+       FD CUST-ACCUM-IN.
+       01 ACCUM-REC-IN.
+         05 ACI-Ident          Pic x(05).
+         05 ACI-Ptd-Sale       Pic 9(07)v99.
+
+       FD CUST-ACCUM-OUT.
+       01 ACCUM-REC-OUT.
+         05 ACO-Ident          Pic x(05).
+         05 ACO-Ptd-Sale       Pic 9(07)v99.
+
+       FD CUST-RATE-FILE.
+       01 RATE-REC-IN.
+         05 CR-Ident           Pic x(05).
+         05 CR-Negotiated-Rate Pic v99.
+
+       FD CUST-REJECT.
+       01 REJECT-REC.
+         05 REJ-TRANS-DATA      Pic x(10).
+         05 Filler              Pic x(01) value space.
+         05 REJ-REASON-CODE     Pic x(02).
+         05 Filler              Pic x(01) value space.
+         05 REJ-REASON-TEXT     Pic x(30).
+
        working-storage section.
        01 More-Recs            Pic XXX value 'YES'.
        01 WS-Disc-Amt          Pic 9(3)99 value 0.
+       01 WS-Accum-EOF          pic x(03) value 'NO '.
+       01 WS-Accum-File-Stat    pic x(02) value '00'.
+       01 WS-Rate-File-Stat     pic x(02) value '00'.
+       01 Error-Flag            pic x(01) value 'N'.
+
+       01 WS-Reject-Fields.
+         05 WS-Reject-Code     pic x(02) value spaces.
+         05 WS-Reject-Text     pic x(30) value spaces.
+
+       01 WS-Accum-Table-Area.
+         05 WS-Accum-Count     pic 9(03) value zero.
+         05 WS-Accum-Table     occurs 500 times.
+           10 WS-Accum-Ident    pic x(05).
+           10 WS-Accum-Ptd-Sale pic 9(07)v99.
+
+       01 WS-Cust-Fields.
+         05 WS-Cust-Idx         pic 9(03) value zero.
+         05 WS-Cust-Match-Idx   pic 9(03) value zero.
+         05 WS-Cust-Found       pic x(01) value 'N'.
+         05 WS-Cust-Ptd-Sale    pic 9(07)v99 value zero.
+
+       01 WS-Rate-EOF           pic x(03) value 'NO '.
+
+       01 WS-Rate-Table-Area.
+         05 WS-Rate-Count      pic 9(03) value zero.
+         05 WS-Rate-Table      occurs 200 times.
+           10 WS-Rate-Ident     pic x(05).
+           10 WS-Rate-Pcnt      pic v99.
+
+       01 WS-Disc-Fields.
+         05 WS-Rate-Idx         pic 9(03) value zero.
+         05 WS-Rate-Found       pic x(01) value 'N'.
+         05 WS-Disc-Pcnt        pic v99 value zero.
 
        procedure division.
      ************_MAIN_********
@@ -51,27 +124,177 @@
            goback.
 ***********_Open_File_************************
        110-OPEN-RTN.
-           Open Input CUST-TRANS Output CUST-MASTER.
+           Open Input CUST-TRANS
+             Output CUST-MASTER
+                    CUST-REJECT.
+           Perform 120-LOAD-ACCUM-RTN.
+           Perform 130-LOAD-RATE-RTN.
+
+***********_Load_Negotiated_Customer_Rates_************************
+
+       130-LOAD-RATE-RTN.
+           Open Input CUST-RATE-FILE.
+           If WS-Rate-File-Stat = '35'
+               Continue
+           Else
+               Perform until WS-Rate-EOF = 'YES'
+                   Read CUST-RATE-FILE
+                       At End
+                           Move 'YES' to WS-Rate-EOF
+                       Not At End
+                           add 1 to WS-Rate-Count
+                           move CR-Ident to WS-Rate-Ident(WS-Rate-Count)
+                           move CR-Negotiated-Rate
+                               to WS-Rate-Pcnt(WS-Rate-Count)
+                   End-Read
+               End-Perform
+               Close CUST-RATE-FILE
+           End-If.
+
+***********_Load_Period-to-Date_Accumulation_************************
+
+       120-LOAD-ACCUM-RTN.
+           Open Input CUST-ACCUM-IN.
+           If WS-Accum-File-Stat = '35'
+               Continue
+           Else
+               Perform until WS-Accum-EOF = 'YES'
+                   Read CUST-ACCUM-IN
+                       At End
+                           Move 'YES' to WS-Accum-EOF
+                       Not At End
+                           add 1 to WS-Accum-Count
+                           move ACI-Ident
+                               to WS-Accum-Ident(WS-Accum-Count)
+                           move ACI-Ptd-Sale
+                               to WS-Accum-Ptd-Sale(WS-Accum-Count)
+                   End-Read
+               End-Perform
+               Close CUST-ACCUM-IN
+           End-If.
 
 ***********_Peform_Calculations_************************
 
        200-CALC-DISC.
            Initialize MSTR-REC.
-           Move Ident-In to Ident-Out.
-           Move Sale-In to Sale-Out.
-           If Sale-In > 100.00
-               Move .03 to Disc-Pcnt-Out
-               Multiply Sale-In by 0.03 giving WS-Disc-Amt
+           Move 'N' to Error-Flag.
+           Move spaces to WS-Reject-Code WS-Reject-Text.
+           Perform 150-VALIDATE-TRANS-RTN.
+
+           If Error-Flag = 'N'
+               Move Ident-In to Ident-Out
+               Move Sale-In to Sale-Out
+               Perform 160-UPDATE-ACCUM-RTN
+               Perform 170-GET-DISC-RATE-RTN
+               Move WS-Disc-Pcnt to Disc-Pcnt-Out
+               Multiply Sale-In by WS-Disc-Pcnt giving WS-Disc-Amt
+               subtract WS-Disc-Amt from Sale-In giving Net-Out
+               Write MSTR-REC
+           Else
+               Perform 230-WRITE-REJECT-RTN
+           End-If.
+
+***********_Validate_Incoming_Transaction_Fields_***********
+
+      *    Same not-numeric/missing-field validation style Chapter11
+      *    applies to PYRL-MSTR, so one bad record is rejected
+      *    instead of abending the whole run on the MULTIPLY below.
+       150-VALIDATE-TRANS-RTN.
+           If Ident-In = spaces
+               Move 'Y' to Error-Flag
+               If WS-Reject-Code = spaces
+                   Move '01' to WS-Reject-Code
+                   Move 'IDENT MISSING' to WS-Reject-Text
+               End-If
+           End-If.
+
+           If Sale-In not numeric
+               Move 'Y' to Error-Flag
+               If WS-Reject-Code = spaces
+                   Move '02' to WS-Reject-Code
+                   Move 'SALE-IN NOT NUMERIC' to WS-Reject-Text
+               End-If
+           End-If.
+
+***********_Write_Rejected_Transaction_***********
+
+       230-WRITE-REJECT-RTN.
+           Move TRANS-REC to REJ-TRANS-DATA.
+           Move WS-Reject-Code to REJ-REASON-CODE.
+           Move WS-Reject-Text to REJ-REASON-TEXT.
+           Write REJECT-REC.
+
+***********_Determine_Discount_Rate_***********
+
+      *    Accounts with a negotiated contract rate on file get
+      *    that rate.  Everyone else falls into the standard
+      *    three-tier schedule, based on period-to-date sales.
+       170-GET-DISC-RATE-RTN.
+           Move 'N' to WS-Rate-Found.
+           Perform varying WS-Rate-Idx from 1 by 1
+               until WS-Rate-Idx > WS-Rate-Count
+               If WS-Rate-Ident(WS-Rate-Idx) = Ident-In
+                   Move 'Y' to WS-Rate-Found
+                   Move WS-Rate-Pcnt(WS-Rate-Idx) to WS-Disc-Pcnt
+                   Move WS-Rate-Count to WS-Rate-Idx
+               End-If
+           End-Perform.
+
+           If WS-Rate-Found = 'N'
+               Evaluate True
+                   When WS-Cust-Ptd-Sale > 500.00
+                       Move .04 to WS-Disc-Pcnt
+                   When WS-Cust-Ptd-Sale > 100.00
+                       Move .03 to WS-Disc-Pcnt
+                   When Other
+                       Move .02 to WS-Disc-Pcnt
+               End-Evaluate
+           End-If.
+
+***********_Carry_Forward_Period-to-Date_Sales_***********
+
+       160-UPDATE-ACCUM-RTN.
+           Move 'N' to WS-Cust-Found.
+           Perform varying WS-Cust-Idx from 1 by 1
+               until WS-Cust-Idx > WS-Accum-Count
+               If WS-Accum-Ident(WS-Cust-Idx) = Ident-In
+                   Move 'Y' to WS-Cust-Found
+                   Move WS-Cust-Idx to WS-Cust-Match-Idx
+                   Move WS-Accum-Count to WS-Cust-Idx
+               End-If
+           End-Perform.
+
+           If WS-Cust-Found = 'Y'
+               add Sale-In to WS-Accum-Ptd-Sale(WS-Cust-Match-Idx)
+               move WS-Accum-Ptd-Sale(WS-Cust-Match-Idx)
+                   to WS-Cust-Ptd-Sale
            Else
-               Move .02 to Disc-Pcnt-Out
-               Multiply Sale-In by 0.02 giving WS-Disc-Amt
+               move Sale-In to WS-Cust-Ptd-Sale
+               if WS-Accum-Count < 500
+                   add 1 to WS-Accum-Count
+                   move Ident-In to WS-Accum-Ident(WS-Accum-Count)
+                   move Sale-In to WS-Accum-Ptd-Sale(WS-Accum-Count)
+               end-if
            End-If.
-           subtract WS-Disc-Amt from Sale-In giving Net-Out.
-           Write MSTR-REC.
+
 ***********_Housekeeping_************************
 
        300-CLOSE-RTN.
+           Perform 320-WRITE-ACCUM-RTN.
            Close CUST-TRANS
-             CUST-MASTER.
+             CUST-MASTER
+             CUST-REJECT.
+
+***********_Write_Updated_Accumulation_File_***********
+
+       320-WRITE-ACCUM-RTN.
+           Open Output CUST-ACCUM-OUT.
+           Perform varying WS-Cust-Idx from 1 by 1
+               until WS-Cust-Idx > WS-Accum-Count
+               move WS-Accum-Ident(WS-Cust-Idx) to ACO-Ident
+               move WS-Accum-Ptd-Sale(WS-Cust-Idx) to ACO-Ptd-Sale
+               write ACCUM-REC-OUT
+           End-Perform.
+           Close CUST-ACCUM-OUT.
 
        end program Ch3pgm7.
