@@ -0,0 +1,124 @@
+       identification division.
+       program-id. Ch6IdxBld.
+      *******************************************
+      * Builds the indexed employee master from *
+      * the line sequential payroll extract so   *
+      * other programs can read it by Employee-  *
+      * Number instead of re-running the whole   *
+      * sequential file for a single correction. *
+      *******************************************
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select Payroll-Master
+               assign to 'C:\Data\Data-In\Ch6_402mod.dat'
+               organization is line sequential.
+           select Payroll-Master-Idx
+               assign to 'C:\Data\Data-Out\Ch6_Payidx.dat'
+               organization is indexed
+               access mode is dynamic
+               record key is Idx-Employee-Number
+               file status is WS-Idx-Status.
+
+       data division.
+       File section.
+       FD Payroll-Master.
+       01 Payroll-Record.
+           COPY PAYMSTR.
+
+       FD Payroll-Master-Idx.
+       01 Idx-Payroll-Record.
+           COPY PAYMSTR
+               REPLACING ==Employee-Number== BY ==Idx-Employee-Number==,
+                   ==Employee-Name== BY ==Idx-Employee-Name==,
+                   ==Location-Code== BY ==Idx-Location-Code==,
+                   ==Territory== BY ==Idx-Territory==,
+                   ==Office-Number== BY ==Idx-Office-Number==,
+                   ==Annual-Salary== BY ==Idx-Annual-Salary==,
+                   ==SSN== BY ==Idx-SSN==,
+                   ==Department-Number== BY ==Idx-Department-Number==,
+                   ==Job-Class== BY ==Idx-Job-Class==,
+                   ==No-Dep== BY ==Idx-No-Dep==,
+                   ==Job-Code== BY ==Idx-Job-Code==,
+                   ==Union-Dues== BY ==Idx-Union-Dues==,
+                   ==Insurance-Dues== BY ==Idx-Insurance-Dues==.
+
+       working-storage section.
+       01 Assorted-Flags.
+         05 More-Records       pic x(03) value 'YES'.
+         05 WS-Idx-Status      pic x(02) value '00'.
+         05 WS-Build-Count     pic 9(05) value zero.
+
+       01 WS-Verify-Fields.
+         05 WS-Verify-Key      pic x(05) value spaces.
+
+       procedure division.
+
+      ********************************************
+      * Main Program                             *
+      ********************************************
+
+       100-Main-Module.
+           perform 110-Startup-Module.
+           perform until More-Records = 'NO '
+               read Payroll-Master
+                   at end
+                       move 'NO ' to More-Records
+                   not at end
+                       perform 200-Build-Rtn
+               end-read
+           end-perform.
+           perform 300-Verify-Rtn.
+           perform 900-Close-Module.
+           stop run.
+
+      *********************************************
+      * Start module                              *
+      *********************************************
+       110-Startup-Module.
+           open input Payroll-Master.
+           open output Payroll-Master-Idx.
+
+      *********************************************
+      * Copy one master record into the indexed   *
+      * file keyed on Employee-Number              *
+      *********************************************
+       200-Build-Rtn.
+           move Payroll-Record to Idx-Payroll-Record.
+           write Idx-Payroll-Record
+               invalid key
+                   display 'DUPLICATE EMPLOYEE NUMBER SKIPPED: '
+                       Idx-Employee-Number
+               not invalid key
+                   add 1 to WS-Build-Count
+                   if WS-Verify-Key = spaces
+                       move Idx-Employee-Number to WS-Verify-Key
+                   end-if
+           end-write.
+
+      *********************************************
+      * Prove the indexed file is readable by key *
+      * by randomly reading back the first record *
+      * written                                   *
+      *********************************************
+       300-Verify-Rtn.
+           close Payroll-Master-Idx.
+           open input Payroll-Master-Idx.
+           move WS-Verify-Key to Idx-Employee-Number.
+           read Payroll-Master-Idx
+               invalid key
+                   display 'INDEX VERIFY FAILED FOR EMPLOYEE '
+                       WS-Verify-Key
+               not invalid key
+                   display 'INDEX VERIFIED OK FOR EMPLOYEE '
+                       WS-Verify-Key
+           end-read.
+           close Payroll-Master-Idx.
+
+       900-Close-Module.
+           close Payroll-Master.
+           display 'EMPLOYEE MASTER INDEX BUILD COMPLETE, RECORDS '
+               'WRITTEN: ' WS-Build-Count.
+
+       end program Ch6IdxBld.
