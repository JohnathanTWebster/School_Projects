@@ -0,0 +1,100 @@
+       identification division.
+       program-id. Ch6Inquiry.
+      *******************************************
+      * Single-employee inquiry against the      *
+      * indexed employee master built by          *
+      * Ch6IdxBld - looks up one employee by      *
+      * number and displays the record instead    *
+      * of requiring a full listing run to find    *
+      * one person.                                *
+      *******************************************
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select Payroll-Master-Idx
+               assign to 'C:\Data\Data-Out\Ch6_Payidx.dat'
+               organization is indexed
+               access mode is random
+               record key is Idx-Employee-Number
+               file status is WS-Idx-Status.
+
+       data division.
+       File section.
+       FD Payroll-Master-Idx.
+       01 Idx-Payroll-Record.
+           COPY PAYMSTR
+               REPLACING ==Employee-Number== BY ==Idx-Employee-Number==,
+                   ==Employee-Name== BY ==Idx-Employee-Name==,
+                   ==Location-Code== BY ==Idx-Location-Code==,
+                   ==Territory== BY ==Idx-Territory==,
+                   ==Office-Number== BY ==Idx-Office-Number==,
+                   ==Annual-Salary== BY ==Idx-Annual-Salary==,
+                   ==SSN== BY ==Idx-SSN==,
+                   ==Department-Number== BY ==Idx-Department-Number==,
+                   ==Job-Class== BY ==Idx-Job-Class==,
+                   ==No-Dep== BY ==Idx-No-Dep==,
+                   ==Job-Code== BY ==Idx-Job-Code==,
+                   ==Union-Dues== BY ==Idx-Union-Dues==,
+                   ==Insurance-Dues== BY ==Idx-Insurance-Dues==.
+
+       working-storage section.
+       01 Assorted-Flags.
+         05 WS-Idx-Status       pic x(02) value '00'.
+
+       01 WS-Inquiry-Fields.
+         05 WS-Inquiry-Emp-No   pic x(05) value spaces.
+
+       procedure division.
+
+      ********************************************
+      * Main Program                             *
+      ********************************************
+
+       100-Main-Module.
+           perform 110-Startup-Module.
+           display 'ENTER EMPLOYEE NUMBER: ' with no advancing.
+           accept WS-Inquiry-Emp-No.
+           perform 200-Inquiry-Rtn.
+           perform 900-Close-Module.
+           goback.
+
+      *********************************************
+      * Start module                              *
+      *********************************************
+       110-Startup-Module.
+           open input Payroll-Master-Idx.
+
+      *********************************************
+      * Look up the employee by key and display   *
+      * the result, or say it was not found        *
+      *********************************************
+       200-Inquiry-Rtn.
+           move WS-Inquiry-Emp-No to Idx-Employee-Number.
+           read Payroll-Master-Idx
+               invalid key
+                   display 'NO EMPLOYEE FOUND FOR NUMBER: '
+                       WS-Inquiry-Emp-No
+               not invalid key
+                   perform 210-Display-Rtn
+           end-read.
+
+       210-Display-Rtn.
+           display ' '.
+           display 'EMPLOYEE NUMBER   : ' Idx-Employee-Number.
+           display 'EMPLOYEE NAME     : ' Idx-Employee-Name.
+           display 'TERRITORY/OFFICE  : ' Idx-Territory '/'
+               Idx-Office-Number.
+           display 'ANNUAL SALARY     : ' Idx-Annual-Salary.
+           display 'SSN               : ' Idx-SSN.
+           display 'DEPARTMENT NUMBER : ' Idx-Department-Number.
+           display 'JOB CLASS         : ' Idx-Job-Class.
+           display 'NUMBER OF DEPS    : ' Idx-No-Dep.
+           display 'JOB CODE          : ' Idx-Job-Code.
+           display 'UNION DUES        : ' Idx-Union-Dues.
+           display 'INSURANCE DUES    : ' Idx-Insurance-Dues.
+
+       900-Close-Module.
+           close Payroll-Master-Idx.
+
+       end program Ch6Inquiry.
