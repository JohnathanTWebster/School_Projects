@@ -4,6 +4,7 @@
       * Chapter 6.2 - Johnathan Webster         *
       *******************************************
        environment division.
+       configuration section.
        Input-output section.
        File-control.
            select Payroll-Master
@@ -12,20 +13,46 @@
            select Payroll-Report
                assign to 'C:\Data\Data-Out\Ch6_Paydisk.rpt'
                organization is line sequential.
+           select Terr-Sort-File
+               assign to 'C:\Data\Data-Work\Ch6_Terr.srt'.
+           select Payroll-Master-Idx
+               assign to 'C:\Data\Data-Out\Ch6_Payidx.dat'
+               organization is indexed
+               access mode is dynamic
+               record key is Idx-Employee-Number
+               file status is WS-Idx-Status.
+           select Emp-Correction-File
+               assign to 'C:\Data\Data-In\Ch6_Correct.dat'
+               organization is line sequential
+               file status is WS-Corr-File-Stat.
 
-       configuration section.
        data division.
        File section.
        FD Payroll-Master.
        01 Payroll-Record.
-         05 Employee-Number    pic x(05).
-         05 Employee-Name      pic x(20).
-         05 Location-Code.
-           10 Territory        pic x(02).
-           10 Office-Number    pic x(02).
-         05 Annual-Salary      pic x(06).
-         05 SSN                pic x(09).
-         05 Filler             pic x(36).
+           COPY PAYMSTR.
+
+       FD Payroll-Master-Idx.
+       01 Idx-Payroll-Record.
+           COPY PAYMSTR
+               REPLACING ==Employee-Number== BY ==Idx-Employee-Number==,
+                   ==Employee-Name== BY ==Idx-Employee-Name==,
+                   ==Location-Code== BY ==Idx-Location-Code==,
+                   ==Territory== BY ==Idx-Territory==,
+                   ==Office-Number== BY ==Idx-Office-Number==,
+                   ==Annual-Salary== BY ==Idx-Annual-Salary==,
+                   ==SSN== BY ==Idx-SSN==,
+                   ==Department-Number== BY ==Idx-Department-Number==,
+                   ==Job-Class== BY ==Idx-Job-Class==,
+                   ==No-Dep== BY ==Idx-No-Dep==,
+                   ==Job-Code== BY ==Idx-Job-Code==,
+                   ==Union-Dues== BY ==Idx-Union-Dues==,
+                   ==Insurance-Dues== BY ==Idx-Insurance-Dues==.
+
+       FD Emp-Correction-File.
+       01 Correction-Rec.
+         05 Corr-Employee-Number  pic x(05).
+         05 Corr-Annual-Salary    pic x(06).
 
        FD Payroll-Report.
        01 Report-Record.
@@ -43,17 +70,36 @@
          05 Report-SSN         pic x(09).
          05 Filler             pic x(21).
 
+       SD Terr-Sort-File.
+       01 SRT-REC.
+         05 Filler              pic x(25).
+         05 SRT-Terr            pic x(02).
+         05 Filler              pic x(53).
+
 
        working-storage section.
        01 Assorted-Flags.
          05 More-Records       pic x(3) value 'YES'.
          05 WS-PageNum         pic 9(3) value zero.
          05 Employee-Count     pic 9(03) value zero.
+         05 Error-Count        pic 9(03) value zero.
+         05 Error-Flag         pic x(01) value 'N'.
          05 Line-Count         pic 9(02) value zero.
+         05 WS-Idx-Status      pic x(02) value '00'.
+         05 WS-Corr-File-Stat  pic x(02) value '00'.
+         05 WS-Corr-EOF        pic x(03) value 'NO '.
+         05 WS-Corr-Count      pic 9(03) value zero.
+         05 WS-Idx-Avail       pic x(03) value 'NO '.
          05 WS-Date.
            10 WS-YY            pic 9(02).
            10 WS-MM            pic 9(02).
            10 WS-DD            pic 9(02).
+
+       01 WS-Terr-Break-Fields.
+         05 WS-First-Group     pic x(03) value 'YES'.
+         05 WS-Terr-Hold       pic x(02) value spaces.
+         05 WS-Terr-Subtotal   pic 9(08)v99 value zero.
+         05 WS-Ann-Sal-Num     pic 9(06) value zero.
        01 Print-Title1.
          05 Filler             pic x(20) value spaces.
          05 Filler             pic x(08) value 'Payroll '.
@@ -71,13 +117,32 @@
          05 Filler             pic X(15) value spaces.
        01 Print-Pagebreak1.
          05 Filler             pic x(80) value spaces.
+       01 Print-Err-Line.
+         05 Filler             pic x(01) value space.
+         05 Err-Emp-No         pic x(05).
+         05 Filler             pic x(01) value space.
+         05 Err-Emp-Name       pic x(20).
+         05 Filler             pic x(53) value
+              '************************* INVALID DATA **************'.
+       01 Print-Terr-Sub.
+         05 Filler             pic x(10) value spaces.
+         05 Filler             pic x(10) value 'Territory '.
+         05 PTS-Terr           pic x(02).
+         05 Filler             pic x(04) value spaces.
+         05 Filler             pic x(17) value 'Subtotal Ann Sal:'.
+         05 Filler             pic x(01) value space.
+         05 PTS-Subtotal       pic $$$,$$$,$$9.99.
+         05 Filler             pic x(22) value spaces.
        01 Print-Total1.
          05 Filler             pic x(10) value spaces.
          05 Filler             pic x(10) value 'Total # Em'.
          05 Filler             pic x(10) value 'ployees li'.
          05 Filler             pic x(07) value 'sted: '.
          05 Total-Count        pic zz9.
-         05 Filler             pic x(40).
+         05 Filler             pic x(07) value spaces.
+         05 Filler             pic x(20) value 'Total Data Errors:  '.
+         05 Total-Error-Count  pic zz9.
+         05 Filler             pic x(13) value spaces.
        01 Print-Header1.
          05 Filler             pic x(03) value spaces.
          05 Filler             pic x(06) value 'Emp No'.
@@ -99,23 +164,20 @@
 
        100-Main-Module.
            perform 110-Startup-Module.
-           perform until More-Records = 'No '
-               read Payroll-Master
-                   at end
-                       move 'No ' to More-Records
-                   not at end
-                       perform 200-Loop-Return
-               end-read
-           end-perform.
+           sort Terr-Sort-File
+               on ascending key SRT-Terr
+               input procedure 120-Sort-In-Rtn
+               output procedure 130-Sort-Out-Rtn.
            perform 300-Close-Module.
-           stop run.
+           goback.
 
       *********************************************
       * Start module                              *
       *********************************************
        110-Startup-Module.
-           open input Payroll-Master
-             output Payroll-Report.
+           perform 115-Apply-Corrections-Rtn.
+
+           open output Payroll-Report.
 
            move 1 to WS-PageNum
            accept WS-Date from date
@@ -130,6 +192,113 @@
            write Report-Record from Print-Header1.
            move 3 to Line-Count.
 
+      *********************************************
+      * Apply any pending single-employee salary  *
+      * corrections straight to the indexed master*
+      * by key, so one correction doesn't require *
+      * regenerating and re-sorting the whole     *
+      * line-sequential extract before this       *
+      * listing runs.  120-Sort-In-Rtn re-opens   *
+      * this same indexed master afterward to     *
+      * overlay its current salary onto every     *
+      * record as it feeds the sort, so a         *
+      * correction (whenever it was applied)      *
+      * actually reaches the printed listing.     *
+      *********************************************
+       115-Apply-Corrections-Rtn.
+           open input Emp-Correction-File.
+           if WS-Corr-File-Stat = '35'
+               continue
+           else
+               open i-o Payroll-Master-Idx
+               if WS-Idx-Status not = '00'
+                   display 'CORRECTIONS SKIPPED, PAYROLL MASTER '
+                       'INDEX NOT AVAILABLE - STATUS: ' WS-Idx-Status
+                   close Emp-Correction-File
+               else
+                   perform until WS-Corr-EOF = 'YES'
+                       read Emp-Correction-File
+                           at end
+                               move 'YES' to WS-Corr-EOF
+                           not at end
+                               perform 116-Apply-One-Correction-Rtn
+                       end-read
+                   end-perform
+                   close Emp-Correction-File
+                         Payroll-Master-Idx
+               end-if
+           end-if.
+
+       116-Apply-One-Correction-Rtn.
+           move Corr-Employee-Number to Idx-Employee-Number.
+           read Payroll-Master-Idx
+               invalid key
+                   display 'CORRECTION SKIPPED, NO SUCH EMPLOYEE: '
+                       Corr-Employee-Number
+               not invalid key
+                   move Corr-Annual-Salary to Idx-Annual-Salary
+                   rewrite Idx-Payroll-Record
+                   add 1 to WS-Corr-Count
+           end-read.
+
+      *********************************************
+      * Sort input/output procedures              *
+      *********************************************
+       120-Sort-In-Rtn.
+           open input Payroll-Master.
+           open input Payroll-Master-Idx.
+           if WS-Idx-Status = '00'
+               move 'YES' to WS-Idx-Avail
+           else
+               move 'NO ' to WS-Idx-Avail
+           end-if.
+           perform until More-Records = 'No '
+               read Payroll-Master
+                   at end
+                       move 'No ' to More-Records
+                   not at end
+                       if WS-Idx-Avail = 'YES'
+                           perform 125-Apply-Current-Salary-Rtn
+                       end-if
+                       move Payroll-Record to SRT-REC
+                       release SRT-REC
+               end-read
+           end-perform.
+           close Payroll-Master.
+           if WS-Idx-Avail = 'YES'
+               close Payroll-Master-Idx
+           end-if.
+           move 'YES' to More-Records.
+
+      *********************************************
+      * Overlay the indexed master's current      *
+      * salary onto this line-sequential record   *
+      * before it's released, so any correction   *
+      * already applied to the indexed master     *
+      * (this run or a prior one) shows up on the *
+      * listing instead of the un-corrected value *
+      * still sitting in the line-sequential file *
+      *********************************************
+       125-Apply-Current-Salary-Rtn.
+           move Employee-Number to Idx-Employee-Number.
+           read Payroll-Master-Idx
+               invalid key
+                   continue
+               not invalid key
+                   move Idx-Annual-Salary to Annual-Salary
+           end-read.
+
+       130-Sort-Out-Rtn.
+           perform until More-Records = 'No '
+               return Terr-Sort-File
+                   at end
+                       move 'No ' to More-Records
+                   not at end
+                       move SRT-REC to Payroll-Record
+                       perform 200-Loop-Return
+               end-return
+           end-perform.
+
       *********************************************
       * Loop until line count exceeds or meets 60 *
       *********************************************
@@ -141,15 +310,51 @@
                perform 210-Page-Break-Module
            end-if
 
+           evaluate true
+               when WS-First-Group = 'YES'
+                   move Territory to WS-Terr-Hold
+                   move 'NO ' to WS-First-Group
+               when Territory not = WS-Terr-Hold
+                   perform 215-Territory-Break-Rtn
+                   move Territory to WS-Terr-Hold
+           end-evaluate.
+
            move spaces to Report-Record.
-           move Employee-Number to Report-Emp-Num
-           move Employee-Name to Report-Emp-Name
+
+           if Employee-Number not numeric
+               move 'Y' to Error-Flag
+               move Employee-Number to Err-Emp-No
+           else
+               move Employee-Number to Report-Emp-Num, Err-Emp-No
+           end-if.
+
+           move Employee-Name to Report-Emp-Name, Err-Emp-Name
            move Territory to Report-Territory
            move Office-Number to Report-Office-Num
-           move Annual-Salary to Report-Ann-Sal
-           move SSN to Report-SSN
-           add 1 to Employee-Count Line-Count
-           write Report-Record.
+
+           if Annual-Salary not numeric
+               move 'Y' to Error-Flag
+           else
+               move Annual-Salary to Report-Ann-Sal, WS-Ann-Sal-Num
+               add WS-Ann-Sal-Num to WS-Terr-Subtotal
+           end-if.
+
+           if SSN not numeric
+               move 'Y' to Error-Flag
+           else
+               move SSN to Report-SSN
+           end-if.
+
+           add 1 to Line-Count
+
+           if Error-Flag = 'N'
+               write Report-Record
+               add 1 to Employee-Count
+           else
+               write Report-Record from Print-Err-Line
+               add 1 to Error-Count
+               move 'N' to Error-Flag
+           end-if.
 
       *********************************************
       * Break if line count exceeds page          *
@@ -163,9 +368,25 @@
            write Report-Record from Print-Header1.
            move 3 to Line-Count.
 
+      *********************************************
+      * Print territory subtotal on a break       *
+      *********************************************
+       215-Territory-Break-Rtn.
+           move WS-Terr-Hold to PTS-Terr.
+           move WS-Terr-Subtotal to PTS-Subtotal.
+           write Report-Record from Print-Pagebreak1.
+           write Report-Record from Print-Terr-Sub.
+           move zero to WS-Terr-Subtotal.
+
        300-Close-Module.
            move Employee-Count to Total-Count.
+           move Error-Count to Total-Error-Count.
+
+           if WS-First-Group = 'NO '
+               perform 215-Territory-Break-Rtn
+           end-if.
+
            write Report-Record from Print-Pagebreak1.
            write Report-Record from Print-Total1.
-           close Payroll-Master Payroll-Report.
+           close Payroll-Report.
        end program Ch6pgm2.
