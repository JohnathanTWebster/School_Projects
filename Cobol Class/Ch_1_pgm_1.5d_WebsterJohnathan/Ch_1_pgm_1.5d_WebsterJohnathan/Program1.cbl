@@ -2,14 +2,22 @@
        program-id. Program1 as "Pgm5d".
        author. Johnathan Webster
        environment division.
+       configuration section.
        Input-Output Section.
+       File-Control.
            Select SALES-FILE
                assign to 'C:\Data\Data-In\Ch1_sales.dat'
                organization is line sequential.
            Select PRINT-FILE
                assign to 'C:\Data\Data-Out\Ch1i_COMM.rpt'
                organization is line sequential.
-       configuration section.
+           Select COMM-ACCUM-IN
+               assign to 'C:\Data\Data-In\Ch1_CommAcm.dat'
+               organization is line sequential
+               file status is WS-Accum-File-Stat.
+           Select COMM-ACCUM-OUT
+               assign to 'C:\Data\Data-Out\Ch1_CommAcm.dat'
+               organization is line sequential.
        data division.
        File Section.
        FD SALES-FILE.
@@ -17,6 +25,18 @@
          05 Name-in            Pic X(15).
          05 Sale-Amt           Pic 999v99.
 
+       FD COMM-ACCUM-IN.
+       01 ACCUM-REC-IN.
+         05 ACI-Name           Pic X(15).
+         05 ACI-MTD-Comm       Pic 9(06)v99.
+         05 ACI-YTD-Comm       Pic 9(07)v99.
+
+       FD COMM-ACCUM-OUT.
+       01 ACCUM-REC-OUT.
+         05 ACO-Name           Pic X(15).
+         05 ACO-MTD-Comm       Pic 9(06)v99.
+         05 ACO-YTD-Comm       Pic 9(07)v99.
+
        FD PRINT-FILE.
        01 PRINT-REC.
          05 Filler             Pic X(20) value SPACES.
@@ -26,7 +46,8 @@
            10 LName            Pic X(10).
          05 Filler             Pic X(20) value SPACES.
          05 Comm-Out           Pic ZZ9.99.
-         05 Filler             Pic X(19) value SPACES.
+         05 Filler             Pic X(03) value SPACES.
+         05 Review-Flag-Out    Pic X(16) value SPACES.
 
 
        working-storage section.
@@ -34,6 +55,21 @@
        01 WS-COMM              Pic 9(3)v99 value 0.
        01 WS-TOT-COMM          Pic 9(5)v99 value 0.
        01 WS-Rec-Cnt           Pic 999 value 0.
+       01 WS-Review-Threshold  Pic 9(3)v99 value 50.00.
+       01 WS-Accum-EOF         Pic X(03) value 'NO '.
+       01 WS-Accum-File-Stat   Pic X(02) value '00'.
+
+       01 WS-Accum-Table-Area.
+         05 WS-Accum-Count     Pic 9(03) value zero.
+         05 WS-Accum-Table     occurs 100 times.
+           10 WS-Accum-Name     Pic X(15).
+           10 WS-Accum-MTD      Pic 9(06)v99.
+           10 WS-Accum-YTD      Pic 9(07)v99.
+
+       01 WS-SlsPerson-Fields.
+         05 WS-SlsPerson-Idx       Pic 9(03) value zero.
+         05 WS-SlsPerson-Match-Idx Pic 9(03) value zero.
+         05 WS-SlsPerson-Found     Pic X(01) value 'N'.
 
        01 PRINT-HDR.
          05 Filler             Pic X(35) value SPACES.
@@ -48,11 +84,27 @@
          05 Filler             Pic X(15) value '  Paid Out = $ '.
          05 Total-Comm         Pic ZZZ9.99 value 0.
          05 Filler             Pic X(52) value SPACES.
+
+       01 PRINT-SUMM-HDR.
+         05 Filler             Pic X(20) value SPACES.
+         05 Filler             Pic X(40) value
+              'Salesperson        MTD Comm    YTD Comm'.
+         05 Filler             Pic X(60) value SPACES.
+       01 PRINT-SUMM-LINE.
+         05 Filler             Pic X(20) value SPACES.
+         05 Summ-Name          Pic X(15).
+         05 Filler             Pic X(05) value SPACES.
+         05 Summ-MTD           Pic ZZZZ9.99.
+         05 Filler             Pic X(05) value SPACES.
+         05 Summ-YTD           Pic ZZZZZ9.99.
+         05 Filler             Pic X(52) value SPACES.
+
        procedure division.
 
        100-MAIN-MODULE.
            Open Input SALES-FILE
                Output PRINT-FILE.
+           Perform 120-LOAD-ACCUM-RTN.
            Write PRINT-REC from PRINT-HDR.
            Move SPACES to Print-REC.
 
@@ -66,28 +118,111 @@
            End-PERFORM.
 
            PERFORM 300-CLOSE-RTN.
+           PERFORM 330-PRINT-SUMMARY-RTN.
+           PERFORM 340-WRITE-ACCUM-RTN.
            Close SALES-FILE
                  PRINT-FILE.
            STOP RUN.
 
+      ***** Load Prior Month-to-Date/Year-to-Date Totals ***********
+
+       120-LOAD-ACCUM-RTN.
+           Open Input COMM-ACCUM-IN.
+           If WS-Accum-File-Stat = '35'
+               Continue
+           Else
+               Perform until WS-Accum-EOF = 'YES'
+                   Read COMM-ACCUM-IN
+                       At End
+                           Move 'YES' to WS-Accum-EOF
+                       Not At End
+                           add 1 to WS-Accum-Count
+                           move ACI-Name
+                               to WS-Accum-Name(WS-Accum-Count)
+                           move ACI-MTD-Comm
+                               to WS-Accum-MTD(WS-Accum-Count)
+                           move ACI-YTD-Comm
+                               to WS-Accum-YTD(WS-Accum-Count)
+                   End-Read
+               End-Perform
+               Close COMM-ACCUM-IN
+           End-If.
+
        200-CALC-COMM.
            Initialize PRINT-REC.
            Add WS-Rec-Cnt, 1 giving WS-Rec-Cnt.
            Move Name-In to Name-Out.
-           If Sale-Amt > 100.00
-               Multiply Sale-Amt by 0.03 giving WS-COMM
-           
-           Else
-           Multiply Sale-Amt by 0.02 giving WS-COMM
-
-           End-If.
+           Evaluate True
+               When Sale-Amt > 1000.00
+                   Multiply Sale-Amt by 0.06 giving WS-COMM
+               When Sale-Amt > 500.00
+                   Multiply Sale-Amt by 0.05 giving WS-COMM
+               When Sale-Amt > 100.00
+                   Multiply Sale-Amt by 0.03 giving WS-COMM
+               When Other
+                   Multiply Sale-Amt by 0.02 giving WS-COMM
+           End-Evaluate.
            Move WS-COMM to Comm-Out.
+           If WS-COMM > WS-Review-Threshold
+               Move 'MGR REVIEW' to Review-Flag-Out
+           End-If.
            Write PRINT-REC.
            Add WS-TOT-COMM, WS-COMM giving WS-TOT-COMM.
+           Perform 230-UPDATE-ACCUM-RTN.
+
+      ***** Carry the Commission Into the MTD/YTD Table ************
+
+       230-UPDATE-ACCUM-RTN.
+           Move 'N' to WS-SlsPerson-Found.
+           Perform varying WS-SlsPerson-Idx from 1 by 1
+               until WS-SlsPerson-Idx > WS-Accum-Count
+               If WS-Accum-Name(WS-SlsPerson-Idx) = Name-In
+                   Move 'Y' to WS-SlsPerson-Found
+                   Move WS-SlsPerson-Idx to WS-SlsPerson-Match-Idx
+                   Move WS-Accum-Count to WS-SlsPerson-Idx
+               End-If
+           End-Perform.
+
+           If WS-SlsPerson-Found = 'Y'
+               add WS-COMM to WS-Accum-MTD(WS-SlsPerson-Match-Idx)
+                   WS-Accum-YTD(WS-SlsPerson-Match-Idx)
+           Else
+               if WS-Accum-Count < 100
+                   add 1 to WS-Accum-Count
+                   move Name-In to WS-Accum-Name(WS-Accum-Count)
+                   move WS-COMM to WS-Accum-MTD(WS-Accum-Count)
+                   move WS-COMM to WS-Accum-YTD(WS-Accum-Count)
+               end-if
+           End-If.
 
        300-CLOSE-RTN.
            Move WS-Rec-Cnt to Rec-Cnt.
            Move WS-TOT-COMM to Total-Comm.
            Write PRINT-REC from PRINT-TRLR AFTER 2.
 
+      ***** Print Each Salesperson's MTD/YTD Totals *****************
+
+       330-PRINT-SUMMARY-RTN.
+           Write PRINT-REC from PRINT-SUMM-HDR AFTER 2.
+           Perform varying WS-SlsPerson-Idx from 1 by 1
+               until WS-SlsPerson-Idx > WS-Accum-Count
+               move WS-Accum-Name(WS-SlsPerson-Idx) to Summ-Name
+               move WS-Accum-MTD(WS-SlsPerson-Idx) to Summ-MTD
+               move WS-Accum-YTD(WS-SlsPerson-Idx) to Summ-YTD
+               Write PRINT-REC from PRINT-SUMM-LINE
+           End-Perform.
+
+      ***** Write the Updated MTD/YTD Accumulation File ***********
+
+       340-WRITE-ACCUM-RTN.
+           Open Output COMM-ACCUM-OUT.
+           Perform varying WS-SlsPerson-Idx from 1 by 1
+               until WS-SlsPerson-Idx > WS-Accum-Count
+               move WS-Accum-Name(WS-SlsPerson-Idx) to ACO-Name
+               move WS-Accum-MTD(WS-SlsPerson-Idx) to ACO-MTD-Comm
+               move WS-Accum-YTD(WS-SlsPerson-Idx) to ACO-YTD-Comm
+               write ACCUM-REC-OUT
+           End-Perform.
+           Close COMM-ACCUM-OUT.
+
        end program Program1.
