@@ -2,26 +2,42 @@
        program-id. Program10.
 
        environment division.
+       configuration section.
        input-output section.
        file-control.
-           select payroll-in assign to 
+           select payroll-in assign to
            'C:\Data\Data-In\Ch10_payroll.dat'
                organization is line sequential.
+           select payroll-sorted
+               assign to 'C:\Data\Data-Out\Ch10_sorted.dat'
+               organization is line sequential.
+           select sort-work assign to 'sortwk1'.
            select report-out
                assign to 'C:\Data\Data-Out\2022ch10out.rpt'
                organization is line sequential.
-       configuration section.
 
        data division.
        file section.
        FD payroll-in.
        01 emp-rec-in.
-         05 employee-no        pic x(05).
-         05 employee-name      pic x(20).
-         05 territory-no       pic x(02).
-         05                    pic x(02).
-         05 annual-salary      pic 999999.
-         05                    pic x(45).
+           COPY PAYMSTR
+               REPLACING ==Employee-Number== BY ==employee-no==,
+                   ==Employee-Name== BY ==employee-name==,
+                   ==Territory==     BY ==territory-no==.
+
+       FD payroll-sorted.
+       01 sorted-rec-in.
+           COPY PAYMSTR
+               REPLACING ==Employee-Number== BY ==sorted-employee-no==,
+                   ==Employee-Name== BY ==sorted-employee-name==,
+                   ==Territory==     BY ==sorted-territory-no==.
+
+       SD sort-work.
+       01 sort-rec.
+           COPY PAYMSTR
+               REPLACING ==Employee-Number== BY ==sort-employee-no==,
+                   ==Employee-Name== BY ==sort-employee-name==,
+                   ==Territory==     BY ==sort-territory-no==.
 
        FD report-out.
        01 print-rec            pic x(80).
@@ -64,13 +80,25 @@
        01 total-records.
          05                    pic x(14) value spaces.
          05 territory-out      pic x(02).
-         05 filler             pic x(17).
+         05 filler             pic x(12).
          05 total-salary       pic $999,999.99.
-           77 are-there-records    pic xxx value 'yes'.
-           77 first-record         pic xxx value 'yes'.
-           77 ws-terr-hold         pic x(02).
-           77 ws-total-salary      pic 9(09)v99.
-           77 totals               pic 9(09)v99.
+         05                    pic x(05) value spaces.
+         05 pct-of-company     pic zz9.99.
+         05                    pic x value '%'.
+
+       77 are-there-records    pic xxx value 'yes'.
+       77 first-record         pic xxx value 'yes'.
+       77 ws-terr-hold         pic x(02).
+       77 ws-total-salary      pic 9(09)v99.
+       77 totals               pic 9(09)v99.
+       77 ws-annual-sal-num    pic 9(06) value zero.
+
+       01 ws-terr-table-area.
+         05 ws-terr-count      pic 99 value zero.
+         05 ws-terr-idx        pic 99 value zero.
+         05 ws-terr-table      occurs 50 times.
+           10 wt-terr-no       pic x(02).
+           10 wt-terr-total    pic 9(09)v99.
 
        procedure division.
 
@@ -78,7 +106,7 @@
            perform 400-Initialization-Return
            perform 500-Heading-Return
            perform until are-there-records = 'no'
-               read payroll-in
+               read payroll-sorted
                    at end
                        move 'no' to are-there-records
                    not at end
@@ -86,9 +114,12 @@
                end-read
            end-perform.
 
-           compute totals = totals + ws-total-salary
+           if first-record = 'no'
+               perform 310-Store-Territory-Rtn
+           end-if.
+
            move totals to total-company-salary
-           perform 300-Control-Break
+           perform 320-Print-Territories-Rtn
            write print-rec from heading3
            after advancing 2 lines
            perform 600-end-Of-Job-Return
@@ -97,25 +128,46 @@
        200-Detail-Return.
            evaluate true
                when first-record = 'yes'
-                   move territory-no to ws-terr-hold
+                   move sorted-territory-no to ws-terr-hold
                    move 'no' to first-record
-               when territory-no not = ws-terr-hold
-                   compute totals = totals + ws-total-salary
-                   perform 300-Control-Break
+               when sorted-territory-no not = ws-terr-hold
+                   perform 310-Store-Territory-Rtn
+                   move sorted-territory-no to ws-terr-hold
            end-evaluate
-           move territory-no to territory-out
-           move annual-salary to total-salary
-           compute ws-total-salary = ws-total-salary + annual-salary.
-
-       300-Control-Break.
-           move ws-total-salary to total-salary
-           write print-rec from total-records
-             after advancing 2 lines
-           move 0 to ws-total-salary
-           move 'yes' to first-record.
+           move Annual-Salary of sorted-rec-in to ws-annual-sal-num
+           compute ws-total-salary =
+               ws-total-salary + ws-annual-sal-num.
+
+       310-Store-Territory-Rtn.
+           if ws-terr-count < 50
+               add 1 to ws-terr-count
+               move ws-terr-hold to wt-terr-no(ws-terr-count)
+               move ws-total-salary to wt-terr-total(ws-terr-count)
+           end-if
+           add ws-total-salary to totals
+           move 0 to ws-total-salary.
+
+       320-Print-Territories-Rtn.
+           perform varying ws-terr-idx from 1 by 1
+               until ws-terr-idx > ws-terr-count
+               move wt-terr-no(ws-terr-idx) to territory-out
+               move wt-terr-total(ws-terr-idx) to total-salary
+               if totals > zero
+                   compute pct-of-company rounded =
+                       (wt-terr-total(ws-terr-idx) / totals) * 100
+               else
+                   move zero to pct-of-company
+               end-if
+               write print-rec from total-records
+                 after advancing 2 lines
+           end-perform.
 
        400-Initialization-Return.
-           open input payroll-in
+           sort sort-work
+               on ascending key sort-territory-no
+               using payroll-in
+               giving payroll-sorted.
+           open input payroll-sorted
              output report-out.
 
        500-Heading-Return.
@@ -129,6 +181,6 @@
              after advancing 2 lines.
 
        600-End-Of-Job-Return.
-           close payroll-in
+           close payroll-sorted
              report-out.
        end program Program10.
