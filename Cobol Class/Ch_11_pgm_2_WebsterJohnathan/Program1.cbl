@@ -1,259 +1,600 @@
-       identification division.
-       program-id. Chapter11.
-
-       environment division.
-       input-output section.
-       file-control.
-           select PYRL-MSTR
-               assign to 'C:\Data\Data-In\Ch11_1102.dat'
-               organization is line sequential.
-           select Payroll-Rpt
-               assign to 'C:\Data\Data-Out\Ch11_Payerr.rpt'
-               organization is line sequential.
-
-       configuration section.
-       data division.
-       FD PYRL-MSTR.
-       01 PYRL-REC.
-         05 Emp-No             pic 9(05).
-         05 Emp-Name           pic x(20).
-         05 Loc-Code.
-           10 Terr             pic 9(02).
-           10 Off-No           pic 9(02).
-         05 Ann-Sale           pic 9(06).
-         05 SSN                pic 9(09).
-         05 No-Dep             pic 99.
-         05 Job-Code           pic 99.
-         05 Union-Dues         pic 999v99.
-         05 Insurance          pic 999v99.
-         05 Filler             pic x(22).
-
-       FD Payroll-RPT.
-       01 REPORT-RECORD        pic x(80).
-
-       working-storage section.
-       01 Assorted-Flags.
-         05 More-Records       pic x(03) value 'YES'.
-         05 Error-Flag         pic x(01) value 'N'.
-         05 WS-PGNO            pic 9(03) value zero.
-         05 EMPCNT             pic 9(03) value zero.
-         05 ERRCNT             pic 9(03) value zero.
-         05 LINECNT            pic 9(03) value zero.
-         05 WS-Date.
-           10 WS-YY            pic 9(02).
-           10 WS-MM            pic 9(02).
-           10 WS-DD            pic 9(02).
-
-       01 Print-Title1.
-         05 Filler             pic x(22) value spaces.
-         05 Filler             pic x(08) value 'Payroll '.
-         05 Filler             pic x(08) value 'Listing '.
-         05 Filler             pic x(11) value spaces.
-         05 filler             pic x(05) value 'Page:'.
-         05 RPT-PGNO           pic zz9.
-         05 Filler             pic x(03) value spaces.
-         05 RPT-Date.
-           10 RPT-MO           pic 9(02).
-           10 filler           pic x value '/'.
-           10 RPT-DY           pic 9(02).
-           10 filler           pic x value '/'.
-           10 RPT-YR           pic 9(04).
-         05 Filler             pic x(10) value spaces.
-
-       01 Print-Break1.
-         05 Filler             pic x(80) value spaces.
-
-       01 RPT-Rec.
-         05 Filler             pic x(01) value space.
-         05 RPT-EMP-NO         pic 9(05).
-         05 Filler             pic x(01)  value space.
-         05 RPT-EMP-NAME       pic x(20) value spaces.
-         05 Filler             pic x(01)  value space.
-         05 RPT-Terr           pic 9(02).
-         05 Filler             pic x(01)  value space.
-         05 RPT-Off-No         pic 9(02).
-         05 Filler             pic x(02) value spaces.
-         05 RPT-Ann-Sal        pic zz,zz9(06).
-         05 Filler             pic x(02) value spaces.
-         05 RPT-SSN            pic 9(09).
-         05 Filler             pic x(01)  value space.
-         05 RPT-No-Dep         pic 99.
-         05 Filler             pic x(02) value space.
-         05 RPT-Job-Code       pic 99.
-         05 Filler             pic x(02) value space.
-         05 RPT-Union-Dues     pic zz9.99.
-         05 Filler             pic x(01) value spaces.
-         05 RPT-Insur          pic zz9.99.
-         05 Filler             pic x(01).
-
-       01 Print-Err-Line.
-         05 Filler             pic x(01) value space.
-         05 Err-Emp-No         pic x(05).
-         05 Filler             pic x(01) value space.
-         05 Err-Emp-Name       pic x(20).
-         05 Filler             pic x(53) value
-              '************************* INVALID DATA **************'.
-       01 Print-Total1.
-         05 Filler             pic x(07) value spaces.
-         05 Filler             pic x(10) value 'Total # Em'.
-         05 Filler             pic x(10) value 'ployees Li'.
-         05 Filler             pic x(07) value 'sted:  '.
-         05 TOTCNT             pic zz9.
-         05 Filler             pic x(07) value spaces.
-         05 Filler             pic x(20) value 'Total Employee Data '.
-         05 Filler             pic x(08) value 'Errors: '.
-         05 TOTERR             pic zz9.
-         05 Filler             pic x(05) value spaces.
-
-       01 Print-Header1.
-         05 Filler             pic x(01) value spaces.
-         05 Filler             pic x(05) value 'EMP# '.
-         05 Filler             pic x(01) value spaces.
-         05 Filler             pic x(20) value 'Employee Name       '.
-         05 Filler             pic x(10) value 'Terr/Off  '.
-         05 Filler             pic x(10) value '  ANN SAL '.
-         05 Filler             pic x(10) value '  SOC SEC '.
-         05 Filler             pic x(04) value 'Dep '.
-         05 Filler             pic x(04) value 'Job '.
-         05 Filler             pic x(08) value ' U-Dues '.
-         05 Filler             pic x(06) value ' Insur'.
-         05 Filler             pic x(01) value spaces.
-       
-       procedure division.
-
-       100-Main-Module.
-           perform 110-StartUp-Module.
-           perform until More-Records = 'No '
-               read PYRL-MSTR
-                   at end
-                       move 'No ' to More-Records
-                   not at end
-                       perform 200-Loop-Rtn
-               end-read
-           end-perform
-           perform 300-Close-Module.
-           stop run.
-           goback.
-
-       110-Startup-Module.
-           open input PYRL-MSTR
-             output Payroll-RPT.
-
-           move 1 to WS-PGNO
-           accept WS-Date from date
-           Move WS-MM to RPT-MO
-           move WS-DD to RPT-DY
-           add WS-YY 2000 giving RPT-YR
-           move WS-PGNO to RPT-PGNO
-
-           write REPORT-RECORD from Print-Title1.
-           write REPORT-RECORD from Print-Break1.
-           write REPORT-RECORD from Print-Header1.
-           move 3 to LINECNT.
-       
-       200-Loop-Rtn.
-           if LINECNT < 40
-               continue
-           else
-               perform 210-Page-Break-Module
-           end-if.
-
-           initialize RPT-Rec.
-
-           if Emp-No not numeric
-               move 'Y' to Error-Flag
-               move Emp-No to Err-Emp-No
-           else
-               move Emp-No to RPT-EMP-NO, Err-Emp-No
-           end-if.
-
-           if Emp-Name = spaces
-               move 'Y' to Error-Flag
-               move spaces to RPT-EMP-NAME, ERR-Emp-Name
-           else
-               move Emp-Name to RPT-EMP-NAME, Err-Emp-Name
-           end-if.
-
-           if Terr not numeric
-               move 'Y' to Error-Flag
-           else
-               move Terr to RPT-Terr
-           end-if.
-
-           if Off-No not numeric
-               move 'Y' to Error-Flag
-           else
-               move Off-No to RPT-Off-No
-           end-if.
-
-           if Ann-Sale not numeric
-               move 'Y' to Error-Flag
-           else
-               if Ann-Sale > 125000
-                   move 'Y' to Error-Flag
-               else
-                   move Ann-Sale to RPT-Ann-Sal
-               end-if
-           end-if.
-
-           If SSN not numeric
-               move 'Y' to Error-Flag
-           else
-               move SSN to RPT-SSN
-           end-if.
-
-           if No-Dep not numeric
-               move 'Y' to Error-Flag
-           else
-               move No-Dep to RPT-No-Dep
-           end-if.
-
-           if Job-Code not numeric or Job-Code = 0
-               move 'Y' to Error-Flag
-           else
-               move Job-Code to RPT-Job-Code
-           end-if.
-
-           if Union-Dues not numeric
-               move 'Y' to Error-Flag
-           else
-               move Union-Dues to RPT-Union-Dues
-           end-if.
-
-           if Insurance not numeric
-               move 'Y' to Error-Flag
-           else
-               move Insurance to RPT-Insur
-           end-if.
-
-           add 1 to EMPCNT LINECNT
-
-           if Error-Flag = 'N'
-               write REPORT-RECORD from RPT-Rec
-           else
-               write REPORT-RECORD from Print-Err-Line
-               add 1 to ERRCNT
-               move 'N' to Error-Flag
-           end-if.
-
-
-
-       210-Page-Break-Module.
-           add 1 to WS-PGNO
-           move WS-PGNO to RPT-PGNO.
-
-           write REPORT-RECORD from Print-Title1 after page.
-           write REPORT-RECORD from Print-Break1.
-           write REPORT-RECORD from Print-Break1.
-           write REPORT-RECORD from Print-Header1.
-           move 3 to LINECNT.
-
-       300-Close-Module.
-           move EMPCNT to TOTCNT.
-           move ERRCNT to TOTERR.
-
-           write REPORT-RECORD from Print-Break1.
-           write REPORT-RECORD from Print-Total1.
-           close PYRL-MSTR Payroll-Rpt.
-
-       end program Chapter11.
+       identification division.
+       program-id. Chapter11.
+
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select PYRL-MSTR
+               assign to 'C:\Data\Data-In\Ch11_1102.dat'
+               organization is line sequential.
+           select Payroll-Rpt
+               assign to 'C:\Data\Data-Out\Ch11_Payerr.rpt'
+               organization is line sequential.
+           select Payroll-Reject
+               assign to 'C:\Data\Data-Out\Ch11_Payrej.rpt'
+               organization is line sequential.
+           select Terr-Sort-File
+               assign to 'C:\Data\Data-Work\Ch11_Terr.srt'.
+           select Status-File
+               assign to 'C:\Data\Data-Work\Ch11_Status.dat'
+               organization is line sequential.
+           select Checkpoint-File
+               assign to 'C:\Data\Data-Work\Ch11_Ckpt.dat'
+               organization is line sequential.
+
+       data division.
+       file section.
+       FD PYRL-MSTR.
+       01 PYRL-REC.
+         05 Emp-No             pic 9(05).
+         05 Emp-Name           pic x(20).
+         05 Loc-Code.
+           10 Terr             pic 9(02).
+           10 Off-No           pic 9(02).
+         05 Ann-Sale           pic 9(06).
+         05 SSN                pic 9(09).
+         05 No-Dep             pic 99.
+         05 Job-Code           pic 99.
+         05 Union-Dues         pic 999v99.
+         05 Insurance          pic 999v99.
+         05 Filler             pic x(22).
+
+       FD Payroll-RPT.
+       01 REPORT-RECORD        pic x(80).
+
+       FD Payroll-Reject.
+       01 REJECT-RECORD.
+         05 REJ-PYRL-DATA       pic x(80).
+         05 Filler              pic x(01) value space.
+         05 REJ-REASON-CODE     pic x(02).
+         05 Filler              pic x(01) value space.
+         05 REJ-REASON-TEXT     pic x(30).
+
+       SD Terr-Sort-File.
+       01 SRT-REC.
+         05 Filler              pic x(25).
+         05 SRT-Terr            pic 9(02).
+         05 SRT-Off-No          pic 9(02).
+         05 Filler              pic x(51).
+
+       FD Status-File.
+       01 Status-Rec.
+         05 Status-ErrCnt       pic 9(03).
+
+       FD Checkpoint-File.
+       01 Checkpoint-Rec.
+         05 CKPT-Record-Count   pic 9(07).
+
+       working-storage section.
+       01 Assorted-Flags.
+         05 More-Records       pic x(03) value 'YES'.
+         05 Error-Flag         pic x(01) value 'N'.
+         05 WS-PGNO            pic 9(03) value zero.
+         05 EMPCNT             pic 9(03) value zero.
+         05 ERRCNT             pic 9(03) value zero.
+         05 WS-Total-U-Dues    pic 9(07)v99 value zero.
+         05 WS-Total-Insur     pic 9(07)v99 value zero.
+         05 WS-Min-Sale        pic 9(06) value 999999.
+         05 WS-Max-Sale        pic 9(06) value zero.
+         05 WS-Sale-Sum        pic 9(09) value zero.
+         05 WS-Valid-Cnt       pic 9(03) value zero.
+         05 WS-Avg-Sale        pic 9(06) value zero.
+         05 LINECNT            pic 9(03) value zero.
+         05 WS-Date.
+           10 WS-YY            pic 9(02).
+           10 WS-MM            pic 9(02).
+           10 WS-DD            pic 9(02).
+
+       01 WS-Checkpoint-Fields.
+         05 WS-Record-Seq       pic 9(07) value zero.
+         05 WS-Resume-Count     pic 9(07) value zero.
+         05 WS-Ckpt-Interval    pic 9(05) value 500.
+         05 WS-Ckpt-Quotient    pic 9(05) value zero.
+         05 WS-Ckpt-Remainder   pic 9(05) value zero.
+
+       01 WS-Reject-Fields.
+         05 WS-Reject-Code     pic x(02) value spaces.
+         05 WS-Reject-Text     pic x(30) value spaces.
+
+       01 WS-Terr-Break-Fields.
+         05 WS-First-Group     pic x(03) value 'YES'.
+         05 WS-Terr-Hold       pic 9(02) value zero.
+         05 WS-Off-Hold        pic 9(02) value zero.
+         05 WS-Terr-Subtotal   pic 9(08)v99 value zero.
+
+       01 WS-SSN-Check-Fields.
+         05 WS-SSN-Work        pic 9(09).
+         05 WS-SSN-Breakout redefines WS-SSN-Work.
+           10 WS-SSN-Area      pic 9(03).
+           10 WS-SSN-Group     pic 9(02).
+           10 WS-SSN-Serial    pic 9(04).
+
+       01 WS-Dup-Check-Fields.
+         05 WS-Emp-No-Count    pic 9(05) value zero.
+         05 WS-Dup-Idx         pic 9(05) value zero.
+         05 WS-Dup-Found       pic x(01) value 'N'.
+         05 WS-Emp-No-Table.
+           10 WS-Emp-No-Entry  pic 9(05) occurs 2000 times.
+
+       01 Print-Title1.
+         05 Filler             pic x(22) value spaces.
+         05 Filler             pic x(08) value 'Payroll '.
+         05 Filler             pic x(08) value 'Listing '.
+         05 Filler             pic x(11) value spaces.
+         05 filler             pic x(05) value 'Page:'.
+         05 RPT-PGNO           pic zz9.
+         05 Filler             pic x(03) value spaces.
+         05 RPT-Date.
+           10 RPT-MO           pic 9(02).
+           10 filler           pic x value '/'.
+           10 RPT-DY           pic 9(02).
+           10 filler           pic x value '/'.
+           10 RPT-YR           pic 9(04).
+         05 Filler             pic x(10) value spaces.
+
+       01 Print-Break1.
+         05 Filler             pic x(80) value spaces.
+
+       01 RPT-Rec.
+         05 Filler             pic x(01) value space.
+         05 RPT-EMP-NO         pic 9(05).
+         05 Filler             pic x(01)  value space.
+         05 RPT-EMP-NAME       pic x(20) value spaces.
+         05 Filler             pic x(01)  value space.
+         05 RPT-Terr           pic 9(02).
+         05 Filler             pic x(01)  value space.
+         05 RPT-Off-No         pic 9(02).
+         05 Filler             pic x(02) value spaces.
+         05 RPT-Ann-Sal        pic zz,zz9(06).
+         05 Filler             pic x(02) value spaces.
+         05 RPT-SSN            pic 9(09).
+         05 Filler             pic x(01)  value space.
+         05 RPT-No-Dep         pic 99.
+         05 Filler             pic x(02) value space.
+         05 RPT-Job-Code       pic 99.
+         05 Filler             pic x(02) value space.
+         05 RPT-Union-Dues     pic zz9.99.
+         05 Filler             pic x(01) value spaces.
+         05 RPT-Insur          pic zz9.99.
+         05 Filler             pic x(01).
+
+       01 Print-Err-Line.
+         05 Filler             pic x(01) value space.
+         05 Err-Emp-No         pic x(05).
+         05 Filler             pic x(01) value space.
+         05 Err-Emp-Name       pic x(20).
+         05 Filler             pic x(53) value
+              '************************* INVALID DATA **************'.
+       01 Print-Terr-Sub.
+         05 Filler             pic x(10) value spaces.
+         05 Filler             pic x(17) value 'Territory/Office'.
+         05 Filler             pic x(01) value space.
+         05 PTS-Terr           pic 99.
+         05 Filler             pic x(01) value '/'.
+         05 PTS-Off-No         pic 99.
+         05 Filler             pic x(04) value spaces.
+         05 Filler             pic x(17) value 'Subtotal Ann Sal:'.
+         05 Filler             pic x(01) value space.
+         05 PTS-Subtotal       pic $$$,$$$,$$9.99.
+         05 Filler             pic x(10) value spaces.
+
+       01 Print-Total1.
+         05 Filler             pic x(07) value spaces.
+         05 Filler             pic x(10) value 'Total # Em'.
+         05 Filler             pic x(10) value 'ployees Li'.
+         05 Filler             pic x(07) value 'sted:  '.
+         05 TOTCNT             pic zz9.
+         05 Filler             pic x(07) value spaces.
+         05 Filler             pic x(20) value 'Total Employee Data '.
+         05 Filler             pic x(08) value 'Errors: '.
+         05 TOTERR             pic zz9.
+         05 Filler             pic x(05) value spaces.
+
+       01 Print-Total2.
+         05 Filler             pic x(07) value spaces.
+         05 Filler             pic x(20) value 'Total Union Dues:   '.
+         05 TOT-U-DUES          pic $$$,$$9.99.
+         05 Filler             pic x(07) value spaces.
+         05 Filler             pic x(20) value 'Total Insurance:    '.
+         05 TOT-INSUR           pic $$$,$$9.99.
+         05 Filler             pic x(04) value spaces.
+
+       01 Print-Total3.
+         05 Filler             pic x(07) value spaces.
+         05 Filler             pic x(15) value 'Low Ann Sale:  '.
+         05 TOT-MIN-SALE        pic zz,zz9.
+         05 Filler             pic x(05) value spaces.
+         05 Filler             pic x(16) value 'High Ann Sale:  '.
+         05 TOT-MAX-SALE        pic zz,zz9.
+         05 Filler             pic x(05) value spaces.
+         05 Filler             pic x(15) value 'Avg Ann Sale:  '.
+         05 TOT-AVG-SALE        pic zz,zz9.
+         05 Filler             pic x(04) value spaces.
+
+       01 Print-Header1.
+         05 Filler             pic x(01) value spaces.
+         05 Filler             pic x(05) value 'EMP# '.
+         05 Filler             pic x(01) value spaces.
+         05 Filler             pic x(20) value 'Employee Name       '.
+         05 Filler             pic x(10) value 'Terr/Off  '.
+         05 Filler             pic x(10) value '  ANN SAL '.
+         05 Filler             pic x(10) value '  SOC SEC '.
+         05 Filler             pic x(04) value 'Dep '.
+         05 Filler             pic x(04) value 'Job '.
+         05 Filler             pic x(08) value ' U-Dues '.
+         05 Filler             pic x(06) value ' Insur'.
+         05 Filler             pic x(01) value spaces.
+       
+       procedure division.
+
+       100-Main-Module.
+           perform 110-StartUp-Module.
+           sort Terr-Sort-File
+               on ascending key SRT-Terr SRT-Off-No
+               input procedure 120-Sort-In-Rtn
+               output procedure 130-Sort-Out-Rtn.
+           perform 300-Close-Module.
+           goback.
+
+       110-Startup-Module.
+           perform 115-Load-Checkpoint-Rtn.
+
+           if WS-Resume-Count > zero
+               open extend Payroll-RPT
+                           Payroll-Reject
+               display 'RESTARTING AFTER CHECKPOINT, RECORD: '
+                   WS-Resume-Count
+           else
+               open output Payroll-RPT
+                           Payroll-Reject
+           end-if.
+
+           move 1 to WS-PGNO
+           accept WS-Date from date
+           Move WS-MM to RPT-MO
+           move WS-DD to RPT-DY
+           add WS-YY 2000 giving RPT-YR
+           move WS-PGNO to RPT-PGNO
+
+           write REPORT-RECORD from Print-Title1.
+           write REPORT-RECORD from Print-Break1.
+           write REPORT-RECORD from Print-Header1.
+           move 3 to LINECNT.
+
+       115-Load-Checkpoint-Rtn.
+           open input Checkpoint-File.
+           read Checkpoint-File
+               at end
+                   move zero to WS-Resume-Count
+               not at end
+                   move CKPT-Record-Count to WS-Resume-Count
+           end-read.
+           close Checkpoint-File.
+
+       120-Sort-In-Rtn.
+           open input PYRL-MSTR.
+           perform until More-Records = 'No '
+               read PYRL-MSTR
+                   at end
+                       move 'No ' to More-Records
+                   not at end
+                       move PYRL-REC to SRT-REC
+                       release SRT-REC
+               end-read
+           end-perform.
+           close PYRL-MSTR.
+           move 'YES' to More-Records.
+
+       130-Sort-Out-Rtn.
+           perform until More-Records = 'No '
+               return Terr-Sort-File
+                   at end
+                       move 'No ' to More-Records
+                   not at end
+                       move SRT-REC to PYRL-REC
+                       perform 200-Loop-Rtn
+               end-return
+           end-perform.
+
+       200-Loop-Rtn.
+           add 1 to WS-Record-Seq.
+           divide WS-Record-Seq by WS-Ckpt-Interval
+               giving WS-Ckpt-Quotient
+               remainder WS-Ckpt-Remainder.
+
+           if WS-Record-Seq > WS-Resume-Count
+               if LINECNT < 40
+                   continue
+               else
+                   perform 210-Page-Break-Module
+               end-if
+           end-if.
+
+           evaluate true
+               when WS-First-Group = 'YES'
+                   move Terr to WS-Terr-Hold
+                   move Off-No to WS-Off-Hold
+                   move 'NO ' to WS-First-Group
+               when Terr not = WS-Terr-Hold or Off-No not = WS-Off-Hold
+                   if WS-Record-Seq > WS-Resume-Count
+                       perform 215-Territory-Break-Rtn
+                   else
+                       move zero to WS-Terr-Subtotal
+                   end-if
+                   move Terr to WS-Terr-Hold
+                   move Off-No to WS-Off-Hold
+           end-evaluate.
+
+           initialize RPT-Rec.
+           move spaces to WS-Reject-Code WS-Reject-Text.
+
+           if Emp-No not numeric
+               move 'Y' to Error-Flag
+               move Emp-No to Err-Emp-No
+               if WS-Reject-Code = spaces
+                   move '01' to WS-Reject-Code
+                   move 'EMP-NO NOT NUMERIC' to WS-Reject-Text
+               end-if
+           else
+               move Emp-No to RPT-EMP-NO, Err-Emp-No
+               perform 245-Check-Dup-EmpNo-Rtn
+           end-if.
+
+           if Emp-Name = spaces
+               move 'Y' to Error-Flag
+               move spaces to RPT-EMP-NAME, ERR-Emp-Name
+               if WS-Reject-Code = spaces
+                   move '02' to WS-Reject-Code
+                   move 'EMP-NAME MISSING' to WS-Reject-Text
+               end-if
+           else
+               move Emp-Name to RPT-EMP-NAME, Err-Emp-Name
+           end-if.
+
+           if Terr not numeric
+               move 'Y' to Error-Flag
+               if WS-Reject-Code = spaces
+                   move '03' to WS-Reject-Code
+                   move 'TERR NOT NUMERIC' to WS-Reject-Text
+               end-if
+           else
+               move Terr to RPT-Terr
+           end-if.
+
+           if Off-No not numeric
+               move 'Y' to Error-Flag
+               if WS-Reject-Code = spaces
+                   move '04' to WS-Reject-Code
+                   move 'OFF-NO NOT NUMERIC' to WS-Reject-Text
+               end-if
+           else
+               move Off-No to RPT-Off-No
+           end-if.
+
+           if Ann-Sale not numeric
+               move 'Y' to Error-Flag
+               if WS-Reject-Code = spaces
+                   move '05' to WS-Reject-Code
+                   move 'ANN-SALE NOT NUMERIC' to WS-Reject-Text
+               end-if
+           else
+               if Ann-Sale > 125000
+                   move 'Y' to Error-Flag
+                   if WS-Reject-Code = spaces
+                       move '06' to WS-Reject-Code
+                       move 'ANN-SALE OVER LIMIT' to WS-Reject-Text
+                   end-if
+               else
+                   move Ann-Sale to RPT-Ann-Sal
+               end-if
+           end-if.
+
+           If SSN not numeric
+               move 'Y' to Error-Flag
+               if WS-Reject-Code = spaces
+                   move '07' to WS-Reject-Code
+                   move 'SSN NOT NUMERIC' to WS-Reject-Text
+               end-if
+           else
+               move SSN to RPT-SSN
+               perform 240-Check-SSN-Digit-Rtn
+           end-if.
+
+           if No-Dep not numeric
+               move 'Y' to Error-Flag
+               if WS-Reject-Code = spaces
+                   move '08' to WS-Reject-Code
+                   move 'NO-DEP NOT NUMERIC' to WS-Reject-Text
+               end-if
+           else
+               move No-Dep to RPT-No-Dep
+           end-if.
+
+           if Job-Code not numeric or Job-Code = 0
+               move 'Y' to Error-Flag
+               if WS-Reject-Code = spaces
+                   move '09' to WS-Reject-Code
+                   move 'JOB-CODE INVALID' to WS-Reject-Text
+               end-if
+           else
+               move Job-Code to RPT-Job-Code
+           end-if.
+
+           if Union-Dues not numeric
+               move 'Y' to Error-Flag
+               if WS-Reject-Code = spaces
+                   move '10' to WS-Reject-Code
+                   move 'UNION-DUES NOT NUMERIC' to WS-Reject-Text
+               end-if
+           else
+               move Union-Dues to RPT-Union-Dues
+           end-if.
+
+           if Insurance not numeric
+               move 'Y' to Error-Flag
+               if WS-Reject-Code = spaces
+                   move '11' to WS-Reject-Code
+                   move 'INSURANCE NOT NUMERIC' to WS-Reject-Text
+               end-if
+           else
+               move Insurance to RPT-Insur
+           end-if.
+
+           add 1 to EMPCNT
+
+           if Error-Flag = 'N'
+               if WS-Record-Seq > WS-Resume-Count
+                   write REPORT-RECORD from RPT-Rec
+                   add 1 to LINECNT
+               end-if
+               add Ann-Sale to WS-Terr-Subtotal
+               add Union-Dues to WS-Total-U-Dues
+               add Insurance to WS-Total-Insur
+               add Ann-Sale to WS-Sale-Sum
+               add 1 to WS-Valid-Cnt
+               if Ann-Sale < WS-Min-Sale
+                   move Ann-Sale to WS-Min-Sale
+               end-if
+               if Ann-Sale > WS-Max-Sale
+                   move Ann-Sale to WS-Max-Sale
+               end-if
+           else
+               if WS-Record-Seq > WS-Resume-Count
+                   write REPORT-RECORD from Print-Err-Line
+                   add 1 to LINECNT
+                   perform 230-Write-Reject-Rtn
+               end-if
+               add 1 to ERRCNT
+               move 'N' to Error-Flag
+           end-if.
+
+      *    Checkpoint only after this record's own output and
+      *    accumulation are complete, so a resume never skips a
+      *    record that was only checkpointed, not written.
+           if WS-Ckpt-Remainder = zero
+               perform 250-Write-Checkpoint-Rtn
+           end-if.
+
+       210-Page-Break-Module.
+           add 1 to WS-PGNO
+           move WS-PGNO to RPT-PGNO.
+
+           write REPORT-RECORD from Print-Title1 after page.
+           write REPORT-RECORD from Print-Break1.
+           write REPORT-RECORD from Print-Break1.
+           write REPORT-RECORD from Print-Header1.
+           move 3 to LINECNT.
+
+       240-Check-SSN-Digit-Rtn.
+      *    Real SSNs carry no official check digit, so a weighted
+      *    checksum over the 9 digits has no way to come out right -
+      *    it would reject the same fraction of correct SSNs as
+      *    transposed ones.  Catch transpositions the way the SSA's
+      *    own issuance rules would, instead: a transposition that
+      *    lands on an area of 000/666/900-999, a group of 00, or a
+      *    serial of 0000 is a structurally invalid SSN no real
+      *    employee could have been issued, and genuinely good data
+      *    never trips this.
+           move SSN to WS-SSN-Work.
+           if WS-SSN-Area = zero or WS-SSN-Area = 666
+               or WS-SSN-Area > 899
+               move 'Y' to Error-Flag
+               if WS-Reject-Code = spaces
+                   move '12' to WS-Reject-Code
+                   move 'SSN FAILS CHECK DIGIT' to WS-Reject-Text
+               end-if
+           end-if.
+           if WS-SSN-Group = zero
+               move 'Y' to Error-Flag
+               if WS-Reject-Code = spaces
+                   move '12' to WS-Reject-Code
+                   move 'SSN FAILS CHECK DIGIT' to WS-Reject-Text
+               end-if
+           end-if.
+           if WS-SSN-Serial = zero
+               move 'Y' to Error-Flag
+               if WS-Reject-Code = spaces
+                   move '12' to WS-Reject-Code
+                   move 'SSN FAILS CHECK DIGIT' to WS-Reject-Text
+               end-if
+           end-if.
+
+       245-Check-Dup-EmpNo-Rtn.
+           move 'N' to WS-Dup-Found.
+           perform varying WS-Dup-Idx from 1 by 1
+             until WS-Dup-Idx > WS-Emp-No-Count
+               if WS-Emp-No-Entry(WS-Dup-Idx) = Emp-No
+                   move 'Y' to WS-Dup-Found
+                   move WS-Emp-No-Count to WS-Dup-Idx
+               end-if
+           end-perform.
+
+           if WS-Dup-Found = 'Y'
+               move 'Y' to Error-Flag
+               if WS-Reject-Code = spaces
+                   move '13' to WS-Reject-Code
+                   move 'DUPLICATE EMP-NO' to WS-Reject-Text
+               end-if
+           else
+               if WS-Emp-No-Count < 2000
+                   add 1 to WS-Emp-No-Count
+                   move Emp-No to WS-Emp-No-Entry(WS-Emp-No-Count)
+               end-if
+           end-if.
+
+       215-Territory-Break-Rtn.
+           move WS-Terr-Hold to PTS-Terr.
+           move WS-Off-Hold to PTS-Off-No.
+           move WS-Terr-Subtotal to PTS-Subtotal.
+           write REPORT-RECORD from Print-Break1.
+           write REPORT-RECORD from Print-Terr-Sub.
+           move zero to WS-Terr-Subtotal.
+
+       250-Write-Checkpoint-Rtn.
+           open output Checkpoint-File.
+           move WS-Record-Seq to CKPT-Record-Count.
+           write Checkpoint-Rec.
+           close Checkpoint-File.
+
+       230-Write-Reject-Rtn.
+           move PYRL-REC to REJ-PYRL-DATA.
+           move WS-Reject-Code to REJ-REASON-CODE.
+           move WS-Reject-Text to REJ-REASON-TEXT.
+           write REJECT-RECORD.
+
+       300-Close-Module.
+           move EMPCNT to TOTCNT.
+           move ERRCNT to TOTERR.
+
+           if WS-First-Group = 'NO '
+               perform 215-Territory-Break-Rtn
+           end-if.
+
+           move WS-Total-U-Dues to TOT-U-DUES.
+           move WS-Total-Insur to TOT-INSUR.
+
+           if WS-Valid-Cnt > 0
+               divide WS-Sale-Sum by WS-Valid-Cnt giving WS-Avg-Sale
+           end-if.
+           move WS-Min-Sale to TOT-MIN-SALE.
+           move WS-Max-Sale to TOT-MAX-SALE.
+           move WS-Avg-Sale to TOT-AVG-SALE.
+
+           write REPORT-RECORD from Print-Break1.
+           write REPORT-RECORD from Print-Total1.
+           write REPORT-RECORD from Print-Total2.
+           write REPORT-RECORD from Print-Total3.
+           close Payroll-Rpt Payroll-Reject.
+
+           open output Status-File.
+           move ERRCNT to Status-ErrCnt.
+           write Status-Rec.
+           close Status-File.
+
+           open output Checkpoint-File.
+           move zero to CKPT-Record-Count.
+           write Checkpoint-Rec.
+           close Checkpoint-File.
+
+       end program Chapter11.
