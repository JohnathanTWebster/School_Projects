@@ -0,0 +1,70 @@
+       identification division.
+       program-id. PAYDRIVR.
+      *******************************************
+      * Runs the payroll cycle in order - list/ *
+      * validate first, and only goes on to the *
+      * tax, listing, and territory steps if the*
+      * validation step came back with zero data*
+      * errors.                                 *
+      *******************************************
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select Status-File
+               assign to 'C:\Data\Data-Work\Ch11_Status.dat'
+               organization is line sequential.
+
+       data division.
+       File section.
+       FD Status-File.
+       01 Status-Rec.
+         05 Status-ErrCnt       pic 9(03).
+
+       working-storage section.
+       01 Assorted-Flags.
+         05 WS-ErrCnt           pic 9(03) value zero.
+
+       procedure division.
+
+      ********************************************
+      * Main Program                             *
+      ********************************************
+
+       100-Main-Module.
+           display 'PAYROLL CYCLE - STEP 1: VALIDATE/LIST (CHAPTER11)'.
+           call 'Chapter11'.
+           perform 200-Check-Status-Rtn.
+
+           if WS-ErrCnt = zero
+               display 'STEP 1 CLEAN - CONTINUING PAYROLL CYCLE'
+               display 'PAYROLL CYCLE - STEP 2: TAX/NET PAY (PROGRAM12)'
+               call 'Program12'
+               display 'PAYROLL CYCLE - STEP 3: LISTING (CH6PGM2)'
+               call 'Ch6pgm2'
+               display 'PAYROLL CYCLE - STEP 4: TERRITORY (PROGRAM10)'
+               call 'Program10'
+               display 'PAYROLL CYCLE COMPLETE'
+           else
+               display 'STEP 1 FAILED WITH DATA ERRORS - ERRCNT: '
+                   WS-ErrCnt
+               display 'PAYROLL CYCLE HALTED BEFORE STEP 2'
+           end-if.
+
+           goback.
+
+      *********************************************
+      * Read back the error count Chapter11 left  *
+      * behind in its status file                 *
+      *********************************************
+       200-Check-Status-Rtn.
+           open input Status-File.
+           read Status-File
+               at end
+                   move 99 to WS-ErrCnt
+               not at end
+                   move Status-ErrCnt to WS-ErrCnt
+           end-read.
+           close Status-File.
+
+       end program PAYDRIVR.
