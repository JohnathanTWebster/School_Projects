@@ -0,0 +1,20 @@
+      *****************************************************
+      * AUDITTRL - shared payroll change audit trail       *
+      * record.  Appended to by any payroll program that    *
+      * changes a salary, dues, or deduction amount (the    *
+      * Ch7 and Ch5 raise calculations, Program12's tax/net *
+      * pay computation) so there is a paper trail of what   *
+      * changed, from what, to what, by which program, and  *
+      * on what run date.  Every program opens the same      *
+      * Payroll_Audit.dat in EXTEND mode and appends one     *
+      * record per change - nothing ever removes a prior     *
+      * entry.                                               *
+      *****************************************************
+           05 AUD-Emp-No         pic x(05).
+           05 AUD-Program        pic x(08).
+           05 AUD-Old-Value      pic 9(07)v99.
+           05 AUD-New-Value      pic 9(07)v99.
+           05 AUD-Run-Date.
+             10 AUD-Run-MM       pic 9(02).
+             10 AUD-Run-DD       pic 9(02).
+             10 AUD-Run-YYYY     pic 9(04).
