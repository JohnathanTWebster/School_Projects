@@ -0,0 +1,37 @@
+      *****************************************************
+      * PAYMSTR - shared employee master record layout.    *
+      * Common to the payroll listing / validation report   *
+      * programs that read a full-width employee extract    *
+      * (Chapter-4-Program-2, Ch6pgm2 in the Ch6 folder, and *
+      * Program10).  Every field keeps the same name and     *
+      * byte position across those programs so one extract   *
+      * file can feed any of them without remapping.  A       *
+      * calling program may still use COPY ... REPLACING to   *
+      * fit its own data-name vocabulary, as long as the       *
+      * field order is preserved.                              *
+      * NOTE: Chapter11's older Ch11_1102.dat extract does   *
+      * not carry Department-Number/Job-Class - its No-Dep   *
+      * field starts four bytes earlier than this layout, so *
+      * Chapter11 keeps its own PYRL-REC rather than use this*
+      * copybook.                                            *
+      * NOTE: the Ch7 folder's raise program (Ch7pgm2) also  *
+      * does not use this copybook - its real Ch7_payroll.dat*
+      * extract carries Union-Dues/Insurance-Dues four bytes *
+      * earlier than this layout, with Job-Class carved out  *
+      * of genuine filler at different bytes than shown here.*
+      * Ch7pgm2 keeps its own hand-rolled Payroll-Record.     *
+      *****************************************************
+           05 Employee-Number    pic x(05).
+           05 Employee-Name      pic x(20).
+           05 Location-Code.
+             10 Territory        pic x(02).
+             10 Office-Number    pic x(02).
+           05 Annual-Salary      pic x(06).
+           05 SSN                pic x(09).
+           05 Department-Number  pic x(02).
+           05 Job-Class          pic x(02).
+           05 No-Dep             pic x(02).
+           05 Job-Code           pic x(02).
+           05 Union-Dues         pic x(05).
+           05 Insurance-Dues     pic x(05).
+           05 Filler             pic x(18).
