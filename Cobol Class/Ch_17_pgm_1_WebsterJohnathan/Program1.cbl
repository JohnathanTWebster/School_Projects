@@ -0,0 +1,268 @@
+       identification division.
+       program-id. Program17.
+      *******************************************
+      * Executive payroll summary - ties         *
+      * together numbers that otherwise only      *
+      * ever show up on four separate standalone  *
+      * reports (Chapter11, Program12, the Ch5     *
+      * raise program, and Program10): total       *
+      * payroll cost, total tax withheld, total    *
+      * raise cost, and cost by territory.  Reads  *
+      * the shared indexed employee master built   *
+      * by Ch6IdxBld for the territory breakdown,   *
+      * and the shared payroll audit trail for the  *
+      * gross-to-net and raise figures, rather than  *
+      * re-deriving any of those calculations here.  *
+      *******************************************
+       environment division.
+       configuration section.
+       input-output section.
+       file-control.
+           select Payroll-Master-Idx
+               assign to 'C:\Data\Data-Out\Ch6_Payidx.dat'
+               organization is indexed
+               access mode is sequential
+               record key is Idx-Employee-Number.
+
+           select Audit-File
+               assign to 'C:\Data\Data-Work\Payroll_Audit.dat'
+               organization is line sequential.
+
+           select Exec-Summary-Rpt
+               assign to 'C:\Data\Data-Out\Ch17_Exec.rpt'
+               organization is line sequential.
+
+       data division.
+       file section.
+       FD Payroll-Master-Idx.
+       01 Idx-Payroll-Record.
+           COPY PAYMSTR
+               REPLACING ==Employee-Number== BY ==Idx-Employee-Number==,
+                   ==Employee-Name== BY ==Idx-Employee-Name==,
+                   ==Location-Code== BY ==Idx-Location-Code==,
+                   ==Territory== BY ==Idx-Territory==,
+                   ==Office-Number== BY ==Idx-Office-Number==,
+                   ==Annual-Salary== BY ==Idx-Annual-Salary==,
+                   ==SSN== BY ==Idx-SSN==,
+                   ==Department-Number== BY ==Idx-Department-Number==,
+                   ==Job-Class== BY ==Idx-Job-Class==,
+                   ==No-Dep== BY ==Idx-No-Dep==,
+                   ==Job-Code== BY ==Idx-Job-Code==,
+                   ==Union-Dues== BY ==Idx-Union-Dues==,
+                   ==Insurance-Dues== BY ==Idx-Insurance-Dues==.
+
+       FD Audit-File.
+       01 Audit-Rec.
+           COPY AUDITTRL.
+
+       FD Exec-Summary-Rpt.
+       01 Exec-Rpt-Rec          pic x(80).
+
+       working-storage section.
+       01 Assorted-Flags.
+         05 WS-Idx-EOF          pic x(03) value 'NO '.
+         05 WS-Audit-EOF        pic x(03) value 'NO '.
+
+       01 WS-Run-Date.
+         05 WS-Run-YY           pic 99.
+         05 WS-Run-MM           pic 99.
+         05 WS-Run-DD           pic 99.
+       01 WS-Run-YYYY           pic 9(04) value zero.
+
+       01 WS-Numeric-Mirrors.
+         05 WS-Idx-Salary-Num   pic 9(06) value zero.
+         05 WS-Idx-Terr-Num     pic 9(02) value zero.
+
+       01 WS-Totals.
+         05 WS-Total-Payroll-Cost  pic 9(09)v99 value zero.
+         05 WS-Total-Tax-Withheld  pic 9(09)v99 value zero.
+         05 WS-Total-Raise-Cost    pic 9(09)v99 value zero.
+
+       01 WS-Terr-Table-Area.
+         05 WS-Terr-Count       pic 9(03) value zero.
+         05 WS-Terr-Table       occurs 50 times.
+           10 WS-Terr-Code       pic 9(02).
+           10 WS-Terr-Salary-Tot pic 9(09)v99.
+
+       01 WS-Terr-Fields.
+         05 WS-Terr-Idx          pic 9(03) value zero.
+         05 WS-Terr-Match-Idx    pic 9(03) value zero.
+         05 WS-Terr-Found        pic x(01) value 'N'.
+
+       01 Blank-Line            pic x(80) value spaces.
+
+       01 RPT-TITLE.
+         05 Filler              pic x(22) value spaces.
+         05 Filler              pic x(36) value
+              'Executive Payroll Summary Report'.
+         05 Filler              pic x(22) value spaces.
+
+       01 RPT-PAYROLL-LINE.
+         05 Filler              pic x(06) value spaces.
+         05 Filler              pic x(28) value
+              'Total Payroll Cost (Gross):'.
+         05 Filler              pic x(02) value spaces.
+         05 RPT-Payroll-Cost    pic $$,$$$,$$9.99.
+         05 Filler              pic x(30) value spaces.
+
+       01 RPT-TAX-LINE.
+         05 Filler              pic x(06) value spaces.
+         05 Filler              pic x(28) value
+              'Total Tax Withheld        :'.
+         05 Filler              pic x(02) value spaces.
+         05 RPT-Tax-Withheld    pic $$,$$$,$$9.99.
+         05 Filler              pic x(30) value spaces.
+
+       01 RPT-RAISE-LINE.
+         05 Filler              pic x(06) value spaces.
+         05 Filler              pic x(28) value
+              'Total Raise Cost          :'.
+         05 Filler              pic x(02) value spaces.
+         05 RPT-Raise-Cost      pic $$,$$$,$$9.99.
+         05 Filler              pic x(30) value spaces.
+
+       01 RPT-TERR-HDR.
+         05 Filler              pic x(06) value spaces.
+         05 Filler              pic x(31) value
+              'Annual Salary Cost by Territory'.
+         05 Filler              pic x(43) value spaces.
+
+       01 RPT-TERR-LINE.
+         05 Filler              pic x(10) value spaces.
+         05 Filler              pic x(10) value 'Territory '.
+         05 RPT-Terr-Code       pic 9(02).
+         05 Filler              pic x(05) value spaces.
+         05 RPT-Terr-Salary     pic $$,$$$,$$9.99.
+         05 Filler              pic x(41) value spaces.
+
+       procedure division.
+
+      ********************************************
+      * Main Program                             *
+      ********************************************
+
+       100-Main-Module.
+           perform 110-Startup-Module.
+           perform 200-Build-Territory-Totals-Rtn.
+           perform 300-Build-Audit-Totals-Rtn.
+           perform 400-Print-Report-Rtn.
+           perform 900-Close-Module.
+           goback.
+
+      *********************************************
+      * Start module                              *
+      *********************************************
+       110-Startup-Module.
+           open input Payroll-Master-Idx
+                      Audit-File.
+           open output Exec-Summary-Rpt.
+           accept WS-Run-Date from date.
+           add WS-Run-YY 2000 giving WS-Run-YYYY.
+
+      *********************************************
+      * Scan every employee on the shared master   *
+      * and accumulate annual salary by territory  *
+      *********************************************
+       200-Build-Territory-Totals-Rtn.
+           perform until WS-Idx-EOF = 'YES'
+               read Payroll-Master-Idx next record
+                   at end
+                       move 'YES' to WS-Idx-EOF
+                   not at end
+                       perform 210-Accum-Territory-Rtn
+               end-read
+           end-perform.
+
+       210-Accum-Territory-Rtn.
+           move Idx-Annual-Salary to WS-Idx-Salary-Num.
+           move Idx-Territory to WS-Idx-Terr-Num.
+
+           move 'N' to WS-Terr-Found.
+           perform varying WS-Terr-Idx from 1 by 1
+               until WS-Terr-Idx > WS-Terr-Count
+               If WS-Terr-Code(WS-Terr-Idx) = WS-Idx-Terr-Num
+                   Move 'Y' to WS-Terr-Found
+                   Move WS-Terr-Idx to WS-Terr-Match-Idx
+                   Move WS-Terr-Count to WS-Terr-Idx
+               End-If
+           end-perform.
+
+           If WS-Terr-Found = 'Y'
+               add WS-Idx-Salary-Num
+                   to WS-Terr-Salary-Tot(WS-Terr-Match-Idx)
+           Else
+               if WS-Terr-Count < 50
+                   add 1 to WS-Terr-Count
+                   move WS-Idx-Terr-Num to WS-Terr-Code(WS-Terr-Count)
+                   move WS-Idx-Salary-Num
+                       to WS-Terr-Salary-Tot(WS-Terr-Count)
+               end-if
+           End-If.
+
+      *********************************************
+      * Scan the shared audit trail for entries     *
+      * stamped with today's run date, and          *
+      * accumulate this run's gross-to-net (tax)    *
+      * and raise figures.  The trail is never       *
+      * purged, so every prior run's entries are     *
+      * still in the file - skip anything not dated  *
+      * today.                                       *
+      *********************************************
+       300-Build-Audit-Totals-Rtn.
+           perform until WS-Audit-EOF = 'YES'
+               read Audit-File
+                   at end
+                       move 'YES' to WS-Audit-EOF
+                   not at end
+                       if AUD-Run-MM = WS-Run-MM
+                           and AUD-Run-DD = WS-Run-DD
+                           and AUD-Run-YYYY = WS-Run-YYYY
+                           perform 310-Accum-Audit-Rtn
+                       end-if
+               end-read
+           end-perform.
+
+       310-Accum-Audit-Rtn.
+           Evaluate AUD-Program
+               When 'CH12TAX '
+                   add AUD-Old-Value to WS-Total-Payroll-Cost
+                   add AUD-Old-Value to WS-Total-Tax-Withheld
+                   compute WS-Total-Tax-Withheld =
+                       WS-Total-Tax-Withheld - (AUD-New-Value * 12)
+               When 'CH5RAISE'
+                   add AUD-New-Value to WS-Total-Raise-Cost
+                   subtract AUD-Old-Value from WS-Total-Raise-Cost
+           End-Evaluate.
+
+      *********************************************
+      * Print the one-page executive summary       *
+      *********************************************
+       400-Print-Report-Rtn.
+           write Exec-Rpt-Rec from RPT-TITLE.
+           write Exec-Rpt-Rec from Blank-Line.
+
+           move WS-Total-Payroll-Cost to RPT-Payroll-Cost.
+           write Exec-Rpt-Rec from RPT-PAYROLL-LINE.
+
+           move WS-Total-Tax-Withheld to RPT-Tax-Withheld.
+           write Exec-Rpt-Rec from RPT-TAX-LINE.
+
+           move WS-Total-Raise-Cost to RPT-Raise-Cost.
+           write Exec-Rpt-Rec from RPT-RAISE-LINE.
+
+           write Exec-Rpt-Rec from Blank-Line.
+           write Exec-Rpt-Rec from RPT-TERR-HDR.
+
+           perform varying WS-Terr-Idx from 1 by 1
+               until WS-Terr-Idx > WS-Terr-Count
+               move WS-Terr-Code(WS-Terr-Idx) to RPT-Terr-Code
+               move WS-Terr-Salary-Tot(WS-Terr-Idx) to RPT-Terr-Salary
+               write Exec-Rpt-Rec from RPT-TERR-LINE
+           end-perform.
+
+       900-Close-Module.
+           close Payroll-Master-Idx
+                 Audit-File
+                 Exec-Summary-Rpt.
+
+       end program Program17.
